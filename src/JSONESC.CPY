@@ -0,0 +1,28 @@
+      *    SHARED PARAGRAPH: ESCAPES WS-JSON-IN INTO WS-JSON-OUT
+      *    FOR USE INSIDE A JSON STRING LITERAL. COPY INTO THE
+      *    PROCEDURE DIVISION OF ANY PROGRAM THAT ALSO COPIES
+      *    'JSONESCWS.CPY' INTO WORKING-STORAGE.
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-JSON-OUT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-JSON-IN))
+               TO WS-JSON-LEN.
+           MOVE 0 TO WS-JSON-OUT-LEN.
+           PERFORM VARYING WS-JSON-I FROM 1 BY 1
+               UNTIL WS-JSON-I > WS-JSON-LEN
+               MOVE WS-JSON-IN(WS-JSON-I:1) TO WS-JSON-CH
+               EVALUATE WS-JSON-CH
+                   WHEN '"'
+                       ADD 1 TO WS-JSON-OUT-LEN
+                       MOVE '\' TO WS-JSON-OUT(WS-JSON-OUT-LEN:1)
+                       ADD 1 TO WS-JSON-OUT-LEN
+                       MOVE '"' TO WS-JSON-OUT(WS-JSON-OUT-LEN:1)
+                   WHEN '\'
+                       ADD 1 TO WS-JSON-OUT-LEN
+                       MOVE '\' TO WS-JSON-OUT(WS-JSON-OUT-LEN:1)
+                       ADD 1 TO WS-JSON-OUT-LEN
+                       MOVE '\' TO WS-JSON-OUT(WS-JSON-OUT-LEN:1)
+                   WHEN OTHER
+                       ADD 1 TO WS-JSON-OUT-LEN
+                       MOVE WS-JSON-CH TO WS-JSON-OUT(WS-JSON-OUT-LEN:1)
+               END-EVALUATE
+           END-PERFORM.
