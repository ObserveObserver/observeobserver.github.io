@@ -0,0 +1,13 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. H.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STORY-ID         PIC X(8)    VALUE 'H'.
+       PROCEDURE DIVISION.
+           CALL 'STORY' USING WS-STORY-ID.
+       GOBACK.
+       END PROGRAM H.
