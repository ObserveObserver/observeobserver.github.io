@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL COMMENT FILE - FIELDS SEPARATED BY '|'
+       FD  COMMENT-FILE.
+       01  COMMENT-FILE-LINE       PIC X(400).
