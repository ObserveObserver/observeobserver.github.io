@@ -0,0 +1,695 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORY.
+      *    SHARED STORY SHELL - RENDERS THE DOC/HEAD/META/BANNER/BODY
+      *    BOILERPLATE EVERY STORY PROGRAM (D, F, GBP, I, J, K, L, M)
+      *    USED TO REPEAT BY HAND. CALLERS PASS ONLY A STORY-ID; THE
+      *    TITLE/EXCERPT/URL COME FROM data/STORY.DAT AND THE BODY
+      *    COMES FROM data/STORIES/<ID>.TXT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STORY-BODY-FILE ASSIGN TO DYNAMIC WS-BODY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMMENT-FILE ASSIGN TO "data/COMMENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMMENT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+           COPY 'STORYBODYFD.CPY'.
+           COPY 'COMFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'STORYREC.CPY'.
+           COPY 'COMREC.CPY'.
+           COPY 'JSONESCWS.CPY'.
+           COPY 'HTMLESCWS.CPY'.
+       01  WS-COMMENT-NAME-SAFE PIC X(240).
+       01  WS-COMMENT-BODY-SAFE PIC X(1800).
+       01  WS-ISO-DATE         PIC X(10).
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+       01  WS-COMMENT-STATUS   PIC X(2)    VALUE '00'.
+       01  WS-COMMENT-EOF      PIC X       VALUE 'N'.
+               88  COMMENT-EOF                 VALUE 'Y'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+       01  WS-FOUND            PIC X       VALUE 'N'.
+               88  STORY-FOUND                 VALUE 'Y'.
+       01  WS-BODY-EOF         PIC X       VALUE 'N'.
+               88  BODY-EOF                    VALUE 'Y'.
+       01  WS-BODY-FILENAME    PIC X(40).
+           COPY 'SITECFG.CPY'.
+       01  WS-HAS-NEWER        PIC X       VALUE 'N'.
+               88  HAS-NEWER                   VALUE 'Y'.
+       01  WS-HAS-OLDER        PIC X       VALUE 'N'.
+               88  HAS-OLDER                   VALUE 'Y'.
+       01  WS-NEWER-TITLE      PIC X(30).
+       01  WS-NEWER-PROGRAM    PIC X(12).
+       01  WS-OLDER-TITLE      PIC X(30).
+       01  WS-OLDER-PROGRAM    PIC X(12).
+       01  WS-SCRATCH-ID       PIC X(8).
+       01  WS-SCRATCH-TITLE    PIC X(30).
+       01  WS-SCRATCH-EXCERPT  PIC X(500).
+       01  WS-SCRATCH-PUBDATE  PIC X(8).
+       01  WS-SCRATCH-PROGRAM  PIC X(12).
+       01  WS-CURRENT-TAGS.
+               05  WS-CURRENT-TAG      OCCURS 5 TIMES PIC X(20).
+       01  WS-OTHER-TAGS.
+               05  WS-OTHER-TAG        OCCURS 5 TIMES PIC X(20).
+       01  WS-TAGS-OVERLAP     PIC X       VALUE 'N'.
+               88  TAGS-OVERLAP                VALUE 'Y'.
+       01  WS-SPLIT-IDX-A      PIC 9(2).
+       01  WS-SPLIT-IDX-B      PIC 9(2).
+       01  WS-RELATED-COUNT    PIC 9       VALUE 0.
+       01  WS-RELATED-IDX      PIC 9.
+       01  WS-RELATED-TITLES.
+               05  WS-RELATED-TITLE    OCCURS 3 TIMES PIC X(30).
+       01  WS-RELATED-PROGRAMS.
+               05  WS-RELATED-PROGRAM  OCCURS 3 TIMES PIC X(12).
+       01  WS-PAGE-ID          PIC X(20).
+       01  WS-WORD-COUNT       PIC 9(6)    VALUE 0.
+       01  WS-LINE-SPACES      PIC 9(4).
+       01  WS-READING-MINUTES  PIC 9(4).
+       01  WS-QUERY-STRING     PIC X(200).
+       01  WS-TOKEN-PARAM      PIC X(20).
+       01  WS-ACCESS-DENIED    PIC X       VALUE 'N'.
+               88  ACCESS-DENIED               VALUE 'Y'.
+       01  WS-ALT-PROGRAM      PIC X(12).
+       01  WS-ALT-URL          PIC X(60).
+       01  WS-ALT-ID-TARGET    PIC X(8).
+       01  WS-SAVED-RECORD     PIC X(718).
+       01  WS-ROBOTS           PIC X(1).
+       01  WS-OG-TITLE         PIC X(80).
+       01  WS-OG-URL           PIC X(80).
+       01  WS-SHARE-TITLE      PIC X(80).
+       01  WS-SHARE-LEN        PIC 9(4).
+       01  WS-CHAR-IDX         PIC 9(4).
+       01  WS-TWITTER-SHARE    PIC X(200).
+       01  WS-MASTODON-SHARE   PIC X(200).
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE SPACES.
+       LINKAGE SECTION.
+       01  LS-STORY-ID         PIC X(8).
+       PROCEDURE DIVISION USING LS-STORY-ID.
+           MOVE SPACES TO WS-PAGE-ID.
+           MOVE LS-STORY-ID TO WS-PAGE-ID.
+           CALL 'COUNTER' USING WS-PAGE-ID.
+           PERFORM FIND-STORY-RECORD.
+           IF STORY-FOUND
+               PERFORM SPLIT-CURRENT-TAGS
+               IF STORY-DRAFT = 'Y'
+                   PERFORM CHECK-DRAFT-ACCESS
+               END-IF
+           ELSE
+               MOVE LS-STORY-ID TO STORY-TITLE
+               MOVE SPACES TO STORY-EXCERPT STORY-PROGRAM
+           END-IF.
+           IF ACCESS-DENIED
+               DISPLAY
+                   'STATUS: 403 FORBIDDEN'
+                   X'0A'
+                   'CONTENT-TYPE: TEXT/HTML'
+                   NL
+                   DOC
+                   HEAD
+                     NL
+                     CAPTION
+                       'draft - *observe.observer'
+                     END-CAPTION
+                   END-HEAD
+                   NL
+                   BODY
+                     DIV LINEAGE BECOMES 'draftdenied' CLOSE-DIV
+                       H1 CLOSE-H1
+                         'this draft needs a valid link'
+                       END-H1
+                     END-DIV
+                   END-BODY
+               END-DISPLAY
+               GOBACK
+           END-IF.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           PERFORM BUILD-OG-TITLE-AND-URL.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   FUNCTION TRIM(STORY-TITLE) ' - *observe.observer'
+                 END-CAPTION
+                 META PROP BECOMES '"og:title"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-OG-TITLE)
+                          QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:type"'
+                      CON BECOMES '"website"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:url"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-OG-URL)
+                          QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:image"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'f/preview.jpg' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:description"'
+                      CON BECOMES QUOTE FUNCTION TRIM(STORY-EXCERPT)
+                          QUOTE
+                 CLOSE-META
+           END-DISPLAY.
+           MOVE SPACES TO WS-ALT-URL.
+           IF STORY-ALT-ID NOT = SPACES
+               PERFORM FIND-ALT-PROGRAM
+           END-IF.
+           MOVE 'N' TO WS-ROBOTS.
+           IF STORY-DRAFT = 'Y' OR STORY-ROBOTS = 'Y'
+               MOVE 'Y' TO WS-ROBOTS
+           END-IF.
+           CALL 'HEAD' USING STORY-ALT-LANG WS-ALT-URL
+               STORY-TITLE STORY-EXCERPT WS-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           PERFORM EMIT-JSON-LD.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           PERFORM CALCULATE-READING-TIME.
+           DISPLAY
+                 NL
+                 DIV LINEAGE BECOMES 'story' CLOSE-DIV
+                   H1 IDENTITY BECOMES 'storytitle' CLOSE-H1
+                     FUNCTION TRIM(STORY-TITLE)
+                   END-H1
+                   DIV LINEAGE BECOMES 'readingtime' CLOSE-DIV
+                     WS-READING-MINUTES ' min read'
+                   END-DIV
+           END-DISPLAY.
+           PERFORM EMIT-CONTENT-WARNING.
+           IF FUNCTION TRIM(LS-STORY-ID) = 'I'
+               DISPLAY
+                       SCRIPT SRC BECOMES '"https://ajax.googleapis.com/
+      -                'ajax/libs/jquery/3.4.0/jquery.min.js"'
+                            CLOSE-SCRIPT
+                       END-SCRIPT
+                       SCRIPT SRC BECOMES '"f/typeWriter.js"'
+                            CLOSE-SCRIPT
+                       END-SCRIPT
+                       PARA IDENTITY BECOMES '"demo"' CLOSE-PARA
+                       END-PARA
+                       PARA STYLE-ATTR BECOMES
+                                '"display:none;text-align:left;"'
+                                CLOSE-PARA
+               END-DISPLAY
+           ELSE
+               DISPLAY
+                       PARA CLOSE-PARA
+               END-DISPLAY
+           END-IF.
+           PERFORM EMIT-STORY-BODY.
+           DISPLAY
+                   END-PARA
+           END-DISPLAY.
+           PERFORM EMIT-STORY-NAV.
+           PERFORM EMIT-RELATED-STORIES.
+           PERFORM EMIT-SHARE-LINKS.
+           PERFORM EMIT-COMMENTS.
+           PERFORM EMIT-BACK-TO-INDEX.
+           DISPLAY
+                   END-DIV
+               END-BODY
+           END-DISPLAY.
+           GOBACK.
+
+       EMIT-JSON-LD.
+           STRING STORY-PUBDATE(1:4) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  STORY-PUBDATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  STORY-PUBDATE(7:2) DELIMITED BY SIZE
+               INTO WS-ISO-DATE
+           END-STRING.
+           DISPLAY
+               SCRIPT KIND BECOMES '"application/ld+json"' CLOSE-SCRIPT
+           END-DISPLAY.
+           DISPLAY
+               '{'
+           END-DISPLAY.
+           DISPLAY
+               '"@context": "https://schema.org",'
+           END-DISPLAY.
+           DISPLAY
+               '"@type": "BlogPosting",'
+           END-DISPLAY.
+           MOVE STORY-TITLE TO WS-JSON-IN.
+           PERFORM ESCAPE-JSON-STRING.
+           DISPLAY
+               '"headline": "' FUNCTION TRIM(WS-JSON-OUT) '",'
+           END-DISPLAY.
+           MOVE STORY-EXCERPT TO WS-JSON-IN.
+           PERFORM ESCAPE-JSON-STRING.
+           DISPLAY
+               '"description": "' FUNCTION TRIM(WS-JSON-OUT) '",'
+           END-DISPLAY.
+           DISPLAY
+               '"datePublished": "' FUNCTION TRIM(WS-ISO-DATE)
+               'T00:00:00Z",'
+           END-DISPLAY.
+           DISPLAY
+               '"url": "' FUNCTION TRIM(WS-BASE-URL)
+               FUNCTION TRIM(STORY-PROGRAM) '",'
+           END-DISPLAY.
+           DISPLAY
+               '"image": "' FUNCTION TRIM(WS-BASE-URL) 'f/preview.jpg",'
+           END-DISPLAY.
+           DISPLAY
+               '"author": {'
+           END-DISPLAY.
+           DISPLAY
+               '"@type": "Organization",'
+           END-DISPLAY.
+           DISPLAY
+               '"name": "*observe.observer"'
+           END-DISPLAY.
+           DISPLAY
+               '}'
+           END-DISPLAY.
+           DISPLAY
+               '}'
+           END-DISPLAY.
+           DISPLAY
+               END-SCRIPT
+               NL
+           END-DISPLAY.
+
+           COPY 'JSONESC.CPY'.
+
+           COPY 'HTMLESC.CPY'.
+
+       CHECK-DRAFT-ACCESS.
+           MOVE 'Y' TO WS-ACCESS-DENIED.
+           ACCEPT WS-QUERY-STRING FROM ENVIRONMENT 'QUERY_STRING'.
+           MOVE SPACES TO WS-TOKEN-PARAM.
+           IF WS-QUERY-STRING(1:6) = 'token='
+               MOVE WS-QUERY-STRING(7:) TO WS-TOKEN-PARAM
+           END-IF.
+           IF STORY-TOKEN NOT = SPACES
+                   AND FUNCTION TRIM(WS-TOKEN-PARAM) =
+                       FUNCTION TRIM(STORY-TOKEN)
+               MOVE 'N' TO WS-ACCESS-DENIED
+           END-IF.
+
+       FIND-STORY-RECORD.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF OR STORY-FOUND
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF FUNCTION TRIM(STORY-ID) = FUNCTION TRIM(
+                               LS-STORY-ID)
+                           SET STORY-FOUND TO TRUE
+                       ELSE
+                           MOVE STORY-TITLE TO WS-NEWER-TITLE
+                           MOVE STORY-PROGRAM TO WS-NEWER-PROGRAM
+                           SET HAS-NEWER TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF STORY-FOUND
+               READ STORY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PARSE-OLDER-RECORD
+               END-READ
+           END-IF.
+           CLOSE STORY-FILE.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT STORY-TOKEN
+                    STORY-LANG STORY-ALT-LANG STORY-ALT-ID
+                    STORY-ROBOTS
+           END-UNSTRING.
+
+       PARSE-OLDER-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO WS-SCRATCH-ID WS-SCRATCH-TITLE WS-SCRATCH-EXCERPT
+                    WS-SCRATCH-PUBDATE WS-SCRATCH-PROGRAM
+           END-UNSTRING.
+           MOVE WS-SCRATCH-TITLE TO WS-OLDER-TITLE.
+           MOVE WS-SCRATCH-PROGRAM TO WS-OLDER-PROGRAM.
+           SET HAS-OLDER TO TRUE.
+
+       EMIT-CONTENT-WARNING.
+           IF STORY-WARNING NOT = SPACES
+               DISPLAY
+                   DIV LINEAGE BECOMES 'contentwarning' CLOSE-DIV
+                     BOLD
+                       'content warning: '
+                     END-BOLD
+                     FUNCTION TRIM(STORY-WARNING)
+                   END-DIV
+               END-DISPLAY
+           END-IF.
+
+       EMIT-STORY-NAV.
+           IF (HAS-NEWER AND WS-NEWER-PROGRAM NOT = SPACES)
+                   OR (HAS-OLDER AND WS-OLDER-PROGRAM NOT = SPACES)
+               DISPLAY
+                   DIV LINEAGE BECOMES 'storynav' CLOSE-DIV
+               END-DISPLAY
+               IF HAS-OLDER AND WS-OLDER-PROGRAM NOT = SPACES
+                   DISPLAY
+                       LINK URL BECOMES QUOTE
+                            FUNCTION TRIM(WS-OLDER-PROGRAM) QUOTE
+                       CLOSE-LINK
+                         '< ' FUNCTION TRIM(WS-OLDER-TITLE)
+                       END-LINK
+                   END-DISPLAY
+               END-IF
+               IF HAS-NEWER AND WS-NEWER-PROGRAM NOT = SPACES
+                   DISPLAY
+                       LINK URL BECOMES QUOTE
+                            FUNCTION TRIM(WS-NEWER-PROGRAM) QUOTE
+                       CLOSE-LINK
+                         FUNCTION TRIM(WS-NEWER-TITLE) ' >'
+                       END-LINK
+                   END-DISPLAY
+               END-IF
+               DISPLAY
+                   END-DIV
+               END-DISPLAY
+           END-IF.
+
+       EMIT-COMMENTS.
+           DISPLAY
+               DIV LINEAGE BECOMES 'comments' CLOSE-DIV
+                 H1 CLOSE-H1
+                   'comments'
+                 END-H1
+           END-DISPLAY.
+           MOVE 'N' TO WS-COMMENT-EOF.
+           OPEN INPUT COMMENT-FILE.
+           IF WS-COMMENT-STATUS = '00'
+               PERFORM UNTIL COMMENT-EOF
+                   READ COMMENT-FILE
+                       AT END
+                           SET COMMENT-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PARSE-AND-EMIT-COMMENT
+                   END-READ
+               END-PERFORM
+               CLOSE COMMENT-FILE
+           END-IF.
+           DISPLAY
+               FORM FORMMETHOD BECOMES '"POST"'
+                    ACTION BECOMES '"COMMENTS.COB"' CLOSE-FORM
+                 FORMINPUT KIND BECOMES '"hidden"' NAM BECOMES '"id"'
+                           VAL BECOMES QUOTE
+                               FUNCTION TRIM(LS-STORY-ID) QUOTE
+                 CLOSE-INPUT
+                 FORMINPUT KIND BECOMES '"text"'
+                           NAM BECOMES '"name"' CLOSE-INPUT
+                 FORMINPUT KIND BECOMES '"text"'
+                           NAM BECOMES '"body"' CLOSE-INPUT
+                 FORMINPUT KIND BECOMES '"submit"'
+                           VAL BECOMES '"comment"' CLOSE-INPUT
+               END-FORM
+               END-DIV
+           END-DISPLAY.
+
+       PARSE-AND-EMIT-COMMENT.
+           UNSTRING COMMENT-FILE-LINE DELIMITED BY '|'
+               INTO COMMENT-STORY-ID COMMENT-NAME COMMENT-BODY
+                    COMMENT-DATE
+           END-UNSTRING.
+           IF FUNCTION TRIM(COMMENT-STORY-ID) =
+                   FUNCTION TRIM(LS-STORY-ID)
+               MOVE COMMENT-NAME TO WS-HTML-IN
+               PERFORM ESCAPE-HTML-STRING
+               MOVE WS-HTML-OUT TO WS-COMMENT-NAME-SAFE
+               MOVE COMMENT-BODY TO WS-HTML-IN
+               PERFORM ESCAPE-HTML-STRING
+               MOVE WS-HTML-OUT TO WS-COMMENT-BODY-SAFE
+               DISPLAY
+                   DIV LINEAGE BECOMES 'commententry' CLOSE-DIV
+                     BOLD
+                       FUNCTION TRIM(WS-COMMENT-NAME-SAFE)
+                     END-BOLD
+                     PARA CLOSE-PARA
+                       FUNCTION TRIM(WS-COMMENT-BODY-SAFE)
+                     END-PARA
+                   END-DIV
+               END-DISPLAY
+           END-IF.
+
+       EMIT-BACK-TO-INDEX.
+           DISPLAY
+               DIV LINEAGE BECOMES 'backtoindex' CLOSE-DIV
+                 LINK URL BECOMES QUOTE
+                      FUNCTION TRIM(WS-BASE-URL) QUOTE
+                 CLOSE-LINK
+                   'back to index'
+                 END-LINK
+               END-DIV
+           END-DISPLAY.
+
+       BUILD-OG-TITLE-AND-URL.
+           MOVE SPACES TO WS-OG-TITLE.
+           STRING FUNCTION TRIM(STORY-TITLE) DELIMITED BY SIZE
+                  ' - *observe.observer' DELIMITED BY SIZE
+               INTO WS-OG-TITLE
+           END-STRING.
+           MOVE SPACES TO WS-OG-URL.
+           STRING FUNCTION TRIM(WS-BASE-URL) DELIMITED BY SIZE
+                  FUNCTION TRIM(STORY-PROGRAM) DELIMITED BY SIZE
+               INTO WS-OG-URL
+           END-STRING.
+
+      *    SHARE LINKS ARE BUILT FROM THE SAME WS-OG-TITLE/WS-OG-URL
+      *    VALUES ALREADY COMPUTED FOR THE META BLOCK ABOVE, SO THE
+      *    SHARE TEXT NEVER DRIFTS FROM THE PAGE'S OWN SEO METADATA.
+       EMIT-SHARE-LINKS.
+           MOVE WS-OG-TITLE TO WS-SHARE-TITLE.
+           COMPUTE WS-SHARE-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-OG-TITLE)).
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > WS-SHARE-LEN
+               IF WS-SHARE-TITLE(WS-CHAR-IDX:1) = ' '
+                   MOVE '+' TO WS-SHARE-TITLE(WS-CHAR-IDX:1)
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-TWITTER-SHARE.
+           STRING 'https://twitter.com/intent/tweet?text=' DELIMITED
+                      BY SIZE
+                  FUNCTION TRIM(WS-SHARE-TITLE) DELIMITED BY SIZE
+                  '&url=' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OG-URL) DELIMITED BY SIZE
+               INTO WS-TWITTER-SHARE
+           END-STRING.
+           MOVE SPACES TO WS-MASTODON-SHARE.
+           STRING 'https://mastodon.social/share?text=' DELIMITED
+                      BY SIZE
+                  FUNCTION TRIM(WS-SHARE-TITLE) DELIMITED BY SIZE
+                  '+' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OG-URL) DELIMITED BY SIZE
+               INTO WS-MASTODON-SHARE
+           END-STRING.
+           DISPLAY
+               DIV LINEAGE BECOMES 'sharelinks' CLOSE-DIV
+                 LINK URL BECOMES
+                      QUOTE FUNCTION TRIM(WS-TWITTER-SHARE) QUOTE
+                 CLOSE-LINK
+                   'share on twitter'
+                 END-LINK
+                 LINK URL BECOMES
+                      QUOTE FUNCTION TRIM(WS-MASTODON-SHARE) QUOTE
+                 CLOSE-LINK
+                   'share on mastodon'
+                 END-LINK
+               END-DIV
+           END-DISPLAY.
+
+       SPLIT-CURRENT-TAGS.
+           MOVE SPACES TO WS-CURRENT-TAGS.
+           UNSTRING STORY-TAGS DELIMITED BY ','
+               INTO WS-CURRENT-TAG(1) WS-CURRENT-TAG(2)
+                    WS-CURRENT-TAG(3) WS-CURRENT-TAG(4)
+                    WS-CURRENT-TAG(5)
+           END-UNSTRING.
+
+       SPLIT-OTHER-TAGS.
+           MOVE SPACES TO WS-OTHER-TAGS.
+           UNSTRING STORY-TAGS DELIMITED BY ','
+               INTO WS-OTHER-TAG(1) WS-OTHER-TAG(2) WS-OTHER-TAG(3)
+                    WS-OTHER-TAG(4) WS-OTHER-TAG(5)
+           END-UNSTRING.
+
+       CHECK-TAGS-OVERLAP.
+           MOVE 'N' TO WS-TAGS-OVERLAP.
+           PERFORM VARYING WS-SPLIT-IDX-A FROM 1 BY 1
+                   UNTIL WS-SPLIT-IDX-A > 5
+               IF WS-CURRENT-TAG(WS-SPLIT-IDX-A) NOT = SPACES
+                   PERFORM VARYING WS-SPLIT-IDX-B FROM 1 BY 1
+                           UNTIL WS-SPLIT-IDX-B > 5
+                       IF WS-OTHER-TAG(WS-SPLIT-IDX-B) =
+                               WS-CURRENT-TAG(WS-SPLIT-IDX-A)
+                           SET TAGS-OVERLAP TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       FIND-ALT-PROGRAM.
+           MOVE STORY-ALT-ID TO WS-ALT-ID-TARGET.
+           MOVE STORY-RECORD TO WS-SAVED-RECORD.
+           MOVE SPACES TO WS-ALT-PROGRAM.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF OR WS-ALT-PROGRAM NOT = SPACES
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF FUNCTION TRIM(STORY-ID) =
+                               FUNCTION TRIM(WS-ALT-ID-TARGET)
+                           MOVE STORY-PROGRAM TO WS-ALT-PROGRAM
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           MOVE WS-SAVED-RECORD TO STORY-RECORD.
+           IF WS-ALT-PROGRAM NOT = SPACES
+               STRING FUNCTION TRIM(WS-BASE-URL) DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ALT-PROGRAM) DELIMITED BY SIZE
+                   INTO WS-ALT-URL
+               END-STRING
+           END-IF.
+
+       FIND-RELATED-STORIES.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF OR WS-RELATED-COUNT >= 3
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF FUNCTION TRIM(STORY-ID) NOT =
+                               FUNCTION TRIM(LS-STORY-ID)
+                               AND STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                           PERFORM SPLIT-OTHER-TAGS
+                           PERFORM CHECK-TAGS-OVERLAP
+                           IF TAGS-OVERLAP
+                               ADD 1 TO WS-RELATED-COUNT
+                               MOVE STORY-TITLE TO
+                                   WS-RELATED-TITLE(WS-RELATED-COUNT)
+                               MOVE STORY-PROGRAM TO
+                                   WS-RELATED-PROGRAM(WS-RELATED-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+
+       EMIT-RELATED-STORIES.
+           IF STORY-FOUND AND STORY-TAGS NOT = SPACES
+               PERFORM FIND-RELATED-STORIES
+               IF WS-RELATED-COUNT > 0
+                   DISPLAY
+                       DIV LINEAGE BECOMES 'relatedstories' CLOSE-DIV
+                         H1 CLOSE-H1
+                           'you might also like'
+                         END-H1
+                   END-DISPLAY
+                   PERFORM VARYING WS-RELATED-IDX FROM 1 BY 1
+                           UNTIL WS-RELATED-IDX > WS-RELATED-COUNT
+                       DISPLAY
+                           LINK URL BECOMES QUOTE
+                                FUNCTION TRIM(
+                                    WS-RELATED-PROGRAM(WS-RELATED-IDX))
+                                QUOTE
+                           CLOSE-LINK
+                             FUNCTION TRIM(
+                                 WS-RELATED-TITLE(WS-RELATED-IDX))
+                           END-LINK
+                           NL
+                       END-DISPLAY
+                   END-PERFORM
+                   DISPLAY
+                       END-DIV
+                   END-DISPLAY
+               END-IF
+           END-IF.
+
+       CALCULATE-READING-TIME.
+           PERFORM BUILD-BODY-FILENAME.
+           MOVE 0 TO WS-WORD-COUNT.
+           MOVE 'N' TO WS-BODY-EOF.
+           OPEN INPUT STORY-BODY-FILE.
+           PERFORM UNTIL BODY-EOF
+               READ STORY-BODY-FILE
+                   AT END
+                       SET BODY-EOF TO TRUE
+                   NOT AT END
+                       MOVE 0 TO WS-LINE-SPACES
+                       INSPECT FUNCTION TRIM(STORY-BODY-LINE)
+                           TALLYING WS-LINE-SPACES FOR ALL SPACE
+                       IF FUNCTION TRIM(STORY-BODY-LINE) NOT = SPACES
+                           ADD WS-LINE-SPACES 1 TO WS-WORD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-BODY-FILE.
+           COMPUTE WS-READING-MINUTES =
+               FUNCTION INTEGER(WS-WORD-COUNT / 200) + 1.
+
+       BUILD-BODY-FILENAME.
+           MOVE SPACES TO WS-BODY-FILENAME.
+           STRING 'data/STORIES/' DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-STORY-ID) DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WS-BODY-FILENAME
+           END-STRING.
+
+       EMIT-STORY-BODY.
+           PERFORM BUILD-BODY-FILENAME.
+           MOVE 'N' TO WS-BODY-EOF.
+           OPEN INPUT STORY-BODY-FILE.
+           PERFORM UNTIL BODY-EOF
+               READ STORY-BODY-FILE
+                   AT END
+                       SET BODY-EOF TO TRUE
+                   NOT AT END
+                       DISPLAY FUNCTION TRIM(STORY-BODY-LINE) ' '
+                           WITH NO ADVANCING
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-BODY-FILE.
+       END PROGRAM STORY.
