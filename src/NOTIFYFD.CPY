@@ -0,0 +1,5 @@
+      *    LINE-SEQUENTIAL CHECKPOINT - ONE YYYYMMDD LINE HOLDING THE
+      *    PUBDATE OF THE NEWEST STORY NOTIFY.COB HAS ALREADY MAILED
+      *    SUBSCRIBERS ABOUT
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-LINE    PIC X(8).
