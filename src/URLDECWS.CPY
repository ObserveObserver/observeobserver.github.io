@@ -0,0 +1,12 @@
+      *    WORKING STORAGE FOR PERCENT-DECODING (SEE URLDEC.CPY)
+       01  WS-URL-IN               PIC X(500).
+       01  WS-URL-OUT              PIC X(500).
+       01  WS-URL-LEN              PIC 9(4).
+       01  WS-URL-OUT-LEN          PIC 9(4).
+       01  WS-URL-I                PIC 9(4).
+       01  WS-URL-CH               PIC X.
+       01  WS-URL-NIBCH            PIC X.
+       01  WS-URL-NIBVAL           PIC 9(2).
+       01  WS-URL-HIVAL            PIC 9(2).
+       01  WS-URL-LOVAL            PIC 9(2).
+       01  WS-URL-BYTE             PIC 9(3).
