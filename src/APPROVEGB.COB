@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVEGB.
+      *    BATCH MODERATION JOB - WALKS data/GUESTBOOK-PENDING.DAT ONE
+      *    ENTRY AT A TIME, PROMPTS Y/N ON THE CONSOLE, AND MOVES
+      *    ACCEPTED ENTRIES INTO data/GUESTBOOK.DAT (THE FILE
+      *    GUESTBOOK.COB READS FOR DISPLAY). REJECTED ENTRIES ARE
+      *    DROPPED. THE PENDING FILE IS CLEARED WHEN THE RUN FINISHES
+      *    SINCE EVERY ENTRY IN IT HAS BEEN REVIEWED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-FILE ASSIGN TO "data/GUESTBOOK-PENDING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+           SELECT APPROVED-FILE ASSIGN TO "data/GUESTBOOK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPROVED-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'GUESTFD.CPY' REPLACING GUEST-FILE BY PENDING-FILE
+               GUEST-FILE-LINE BY PENDING-FILE-LINE.
+           COPY 'GUESTFD.CPY' REPLACING GUEST-FILE BY APPROVED-FILE
+               GUEST-FILE-LINE BY APPROVED-FILE-LINE.
+       WORKING-STORAGE SECTION.
+           COPY 'GUESTREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  PENDING-EOF                 VALUE 'Y'.
+       01  WS-DECISION         PIC X.
+       01  WS-PENDING-STATUS   PIC X(2)    VALUE '00'.
+       01  WS-APPROVED-STATUS  PIC X(2)    VALUE '00'.
+       01  WS-PENDING-COUNT    PIC 9(4)    VALUE 0.
+       01  WS-APPROVED-COUNT   PIC 9(4)    VALUE 0.
+       PROCEDURE DIVISION.
+           OPEN INPUT PENDING-FILE.
+           IF WS-PENDING-STATUS = '00'
+               OPEN EXTEND APPROVED-FILE
+               IF WS-APPROVED-STATUS NOT = '00'
+                   OPEN OUTPUT APPROVED-FILE
+               END-IF
+               PERFORM UNTIL PENDING-EOF
+                   READ PENDING-FILE
+                       AT END
+                           SET PENDING-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-PENDING-COUNT
+                           PERFORM REVIEW-ONE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE PENDING-FILE
+               CLOSE APPROVED-FILE
+               OPEN OUTPUT PENDING-FILE
+               CLOSE PENDING-FILE
+           END-IF.
+           DISPLAY
+               'reviewed ' WS-PENDING-COUNT ' pending entry(ies), '
+               WS-APPROVED-COUNT ' approved'.
+       GOBACK.
+
+       REVIEW-ONE-ENTRY.
+           UNSTRING PENDING-FILE-LINE DELIMITED BY '|'
+               INTO GUEST-NAME GUEST-MESSAGE GUEST-DATE
+           END-UNSTRING.
+           DISPLAY FUNCTION TRIM(GUEST-NAME) ': '
+               FUNCTION TRIM(GUEST-MESSAGE).
+           DISPLAY 'approve? (Y/N) '.
+           ACCEPT WS-DECISION.
+           IF FUNCTION UPPER-CASE(WS-DECISION) = 'Y'
+               ADD 1 TO WS-APPROVED-COUNT
+               MOVE PENDING-FILE-LINE TO APPROVED-FILE-LINE
+               WRITE APPROVED-FILE-LINE
+           END-IF.
+       END PROGRAM APPROVEGB.
