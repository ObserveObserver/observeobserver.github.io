@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAGINDEX.
+      *    LISTS STORIES GROUPED BY TAG (STORY-TAGS, A COMMA-LIST
+      *    WITHIN EACH data/STORY.DAT RECORD) SO A READER CAN BROWSE
+      *    BY THEME INSTEAD OF SCROLLING INDEX.COB TOP TO BOTTOM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'SITECFG.CPY'.
+           COPY 'STORYREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+       01  WS-TAG-LIST.
+               05  WS-TAG-ENTRY    OCCURS 20 TIMES PIC X(20).
+       01  WS-TAG-COUNT        PIC 9(4)    VALUE 0.
+       01  WS-TAG-IDX          PIC 9(4).
+       01  WS-SCAN-IDX         PIC 9(4).
+       01  WS-CURRENT-TAG      PIC X(20).
+       01  WS-SPLIT-TAGS.
+               05  WS-SPLIT-TAG    OCCURS 5 TIMES PIC X(20).
+       01  WS-SPLIT-IDX        PIC 9(2).
+       01  WS-ALREADY-LISTED   PIC X       VALUE 'N'.
+               88  TAG-ALREADY-LISTED         VALUE 'Y'.
+       01  WS-TAG-MATCHES      PIC X       VALUE 'N'.
+               88  TAG-MATCHES                VALUE 'Y'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'tags - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'Stories grouped by tag.'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE 'tags'.
+       PROCEDURE DIVISION.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'tags - *observe.observer'
+                 END-CAPTION
+                 META PROP BECOMES '"og:title"'
+                      CON BECOMES '"tags - *observe.observer"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:type"'
+                      CON BECOMES '"website"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:url"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'tags' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:description"'
+                      CON BECOMES '"Stories grouped by tag."'
+                 CLOSE-META
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           PERFORM COLLECT-TAGS.
+           PERFORM VARYING WS-TAG-IDX FROM 1 BY 1
+                   UNTIL WS-TAG-IDX > WS-TAG-COUNT
+               PERFORM EMIT-TAG-SECTION
+           END-PERFORM.
+           DISPLAY
+               END-BODY
+           END-DISPLAY.
+       GOBACK.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+
+       SPLIT-TAGS.
+           MOVE SPACES TO WS-SPLIT-TAGS.
+           UNSTRING STORY-TAGS DELIMITED BY ','
+               INTO WS-SPLIT-TAG(1) WS-SPLIT-TAG(2) WS-SPLIT-TAG(3)
+                    WS-SPLIT-TAG(4) WS-SPLIT-TAG(5)
+           END-UNSTRING.
+
+       COLLECT-TAGS.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       PERFORM SPLIT-TAGS
+                       PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+                               UNTIL WS-SPLIT-IDX > 5
+                           IF WS-SPLIT-TAG(WS-SPLIT-IDX) NOT = SPACES
+                               PERFORM ADD-TAG-IF-NEW
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+
+       ADD-TAG-IF-NEW.
+           MOVE 'N' TO WS-ALREADY-LISTED.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-TAG-COUNT
+               IF WS-TAG-ENTRY(WS-SCAN-IDX) = WS-SPLIT-TAG(WS-SPLIT-IDX)
+                   SET TAG-ALREADY-LISTED TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT TAG-ALREADY-LISTED
+               ADD 1 TO WS-TAG-COUNT
+               MOVE WS-SPLIT-TAG(WS-SPLIT-IDX)
+                   TO WS-TAG-ENTRY(WS-TAG-COUNT)
+           END-IF.
+
+       EMIT-TAG-SECTION.
+           MOVE WS-TAG-ENTRY(WS-TAG-IDX) TO WS-CURRENT-TAG.
+           DISPLAY
+               DIV LINEAGE BECOMES 'tagsection' CLOSE-DIV
+                 H1 CLOSE-H1
+                   FUNCTION TRIM(WS-CURRENT-TAG)
+                 END-H1
+           END-DISPLAY.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       PERFORM SPLIT-TAGS
+                       PERFORM CHECK-TAG-MATCH
+                       IF TAG-MATCHES AND STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                           PERFORM EMIT-TAGGED-STORY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           DISPLAY
+               END-DIV
+           END-DISPLAY.
+
+       CHECK-TAG-MATCH.
+           MOVE 'N' TO WS-TAG-MATCHES.
+           PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+                   UNTIL WS-SPLIT-IDX > 5
+               IF WS-SPLIT-TAG(WS-SPLIT-IDX) = WS-CURRENT-TAG
+                   SET TAG-MATCHES TO TRUE
+               END-IF
+           END-PERFORM.
+
+       EMIT-TAGGED-STORY.
+           DISPLAY
+               DIV LINEAGE BECOMES 'tagstory' CLOSE-DIV
+                 LINK URL BECOMES QUOTE
+                      FUNCTION TRIM(STORY-PROGRAM) QUOTE
+                 CLOSE-LINK
+                   FUNCTION TRIM(STORY-TITLE)
+                 END-LINK
+               END-DIV
+           END-DISPLAY.
+       END PROGRAM TAGINDEX.
