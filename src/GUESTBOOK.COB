@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUESTBOOK.
+      *    ACCEPTS A POST SUBMISSION (NAME, MESSAGE) AND APPENDS IT TO
+      *    THE PENDING-MODERATION FILE RATHER THAN PUBLISHING IT
+      *    IMMEDIATELY. APPROVEGB.COB IS THE COMPANION BATCH JOB THAT
+      *    MOVES ACCEPTED ENTRIES INTO data/GUESTBOOK.DAT, WHICH THIS
+      *    PROGRAM READS BACK BELOW THE FORM IN THE SAME DIV/PARA STYLE
+      *    AS THE REST OF THE SITE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUEST-FILE ASSIGN TO "data/GUESTBOOK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUEST-STATUS.
+           SELECT PENDING-FILE ASSIGN TO "data/GUESTBOOK-PENDING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'GUESTFD.CPY'.
+       FD  PENDING-FILE.
+       01  PENDING-FILE-LINE   PIC X(400).
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'SITECFG.CPY'.
+           COPY 'GUESTREC.CPY'.
+           COPY 'HTMLESCWS.CPY'.
+           COPY 'URLDECWS.CPY'.
+       01  WS-GUEST-NAME-SAFE  PIC X(240).
+       01  WS-GUEST-MESSAGE-SAFE PIC X(1800).
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  GUEST-EOF                   VALUE 'Y'.
+       01  WS-REQUEST-METHOD   PIC X(10).
+       01  WS-POST-BODY        PIC X(800).
+       01  WS-FIELD-NAME       PIC X(40).
+       01  WS-FIELD-MESSAGE    PIC X(300).
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-SCAN-POS         PIC 9(4).
+       01  WS-GUEST-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-PENDING-STATUS   PIC X(2)    VALUE '00'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'guestbook - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'Leave a message on *observe.observer.'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE SPACES.
+       PROCEDURE DIVISION.
+           ACCEPT WS-REQUEST-METHOD FROM ENVIRONMENT 'REQUEST_METHOD'.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REQUEST-METHOD))
+                   = 'POST'
+               PERFORM ACCEPT-SUBMISSION
+               PERFORM APPEND-PENDING-ENTRY
+           END-IF.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'guestbook - *observe.observer'
+                 END-CAPTION
+                 META PROP BECOMES '"og:title"'
+                      CON BECOMES '"guestbook - *observe.observer"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:type"'
+                      CON BECOMES '"website"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:url"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'GUESTBOOK.COB' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:description"'
+                      CON BECOMES
+                          '"Leave a message on *observe.observer."'
+                 CLOSE-META
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               DIV LINEAGE BECOMES 'guestform' CLOSE-DIV
+                 FORM FORMMETHOD BECOMES '"POST"'
+                      ACTION BECOMES '"GUESTBOOK.COB"' CLOSE-FORM
+                   FORMINPUT KIND BECOMES '"text"'
+                             NAM BECOMES '"name"' CLOSE-INPUT
+                   FORMINPUT KIND BECOMES '"text"'
+                             NAM BECOMES '"message"' CLOSE-INPUT
+                   FORMINPUT KIND BECOMES '"submit"'
+                             VAL BECOMES '"sign"' CLOSE-INPUT
+                 END-FORM
+               END-DIV
+           END-DISPLAY.
+           PERFORM EMIT-GUEST-ENTRIES.
+           DISPLAY
+               END-BODY
+           END-DISPLAY.
+       GOBACK.
+
+       ACCEPT-SUBMISSION.
+           MOVE SPACES TO WS-POST-BODY.
+           ACCEPT WS-POST-BODY.
+           PERFORM EXTRACT-FIELD.
+
+       EXTRACT-FIELD.
+           MOVE SPACES TO WS-FIELD-NAME WS-FIELD-MESSAGE.
+           INSPECT WS-POST-BODY REPLACING ALL '+' BY ' '.
+           MOVE 0 TO WS-SCAN-POS.
+           IF WS-POST-BODY(1:5) = 'name='
+               UNSTRING WS-POST-BODY DELIMITED BY '&message='
+                   INTO WS-FIELD-NAME WS-FIELD-MESSAGE
+               END-UNSTRING
+               IF WS-FIELD-NAME(1:5) = 'name='
+                   MOVE WS-FIELD-NAME(6:) TO WS-FIELD-NAME
+               END-IF
+               MOVE WS-FIELD-NAME TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-NAME
+               MOVE WS-FIELD-MESSAGE TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-MESSAGE
+           END-IF.
+
+       APPEND-PENDING-ENTRY.
+           IF FUNCTION TRIM(WS-FIELD-NAME) NOT = SPACES
+               INSPECT WS-FIELD-NAME REPLACING ALL '|' BY ' '
+               INSPECT WS-FIELD-MESSAGE REPLACING ALL '|' BY ' '
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+               MOVE WS-FIELD-NAME TO GUEST-NAME
+               MOVE WS-FIELD-MESSAGE TO GUEST-MESSAGE
+               MOVE WS-TIMESTAMP(1:8) TO GUEST-DATE
+               MOVE SPACES TO PENDING-FILE-LINE
+               STRING FUNCTION TRIM(GUEST-NAME) DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      FUNCTION TRIM(GUEST-MESSAGE) DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      GUEST-DATE DELIMITED BY SIZE
+                   INTO PENDING-FILE-LINE
+               END-STRING
+               OPEN EXTEND PENDING-FILE
+               IF WS-PENDING-STATUS NOT = '00'
+                   OPEN OUTPUT PENDING-FILE
+               END-IF
+               WRITE PENDING-FILE-LINE
+               CLOSE PENDING-FILE
+           END-IF.
+
+       PARSE-GUEST-RECORD.
+           UNSTRING GUEST-FILE-LINE DELIMITED BY '|'
+               INTO GUEST-NAME GUEST-MESSAGE GUEST-DATE
+           END-UNSTRING.
+
+       EMIT-GUEST-ENTRIES.
+           DISPLAY
+               DIV LINEAGE BECOMES 'guestentries' CLOSE-DIV
+           END-DISPLAY.
+           OPEN INPUT GUEST-FILE.
+           IF WS-GUEST-STATUS = '00'
+               PERFORM UNTIL GUEST-EOF
+                   READ GUEST-FILE
+                       AT END
+                           SET GUEST-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PARSE-GUEST-RECORD
+                           MOVE GUEST-NAME TO WS-HTML-IN
+                           PERFORM ESCAPE-HTML-STRING
+                           MOVE WS-HTML-OUT TO WS-GUEST-NAME-SAFE
+                           MOVE GUEST-MESSAGE TO WS-HTML-IN
+                           PERFORM ESCAPE-HTML-STRING
+                           MOVE WS-HTML-OUT TO WS-GUEST-MESSAGE-SAFE
+                           DISPLAY
+                               DIV LINEAGE BECOMES 'guestentry'
+                               CLOSE-DIV
+                                 BOLD
+                                   FUNCTION TRIM(WS-GUEST-NAME-SAFE)
+                                 END-BOLD
+                                 PARA CLOSE-PARA
+                                   FUNCTION TRIM(WS-GUEST-MESSAGE-SAFE)
+                                 END-PARA
+                               END-DIV
+                   END-READ
+               END-PERFORM
+               CLOSE GUEST-FILE
+           END-IF.
+           DISPLAY
+               END-DIV
+           END-DISPLAY.
+
+           COPY 'HTMLESC.CPY'.
+           COPY 'URLDEC.CPY'.
+       END PROGRAM GUESTBOOK.
