@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVEKB.
+      *    BATCH MODERATION JOB - WALKS data/KBREVIEW-PENDING.DAT ONE
+      *    ENTRY AT A TIME, PROMPTS Y/N ON THE CONSOLE, AND MOVES
+      *    ACCEPTED REVIEWS INTO data/KBREVIEW.DAT (THE FILE
+      *    KEYBOARDS.COB READS FOR DISPLAY). REJECTED REVIEWS ARE
+      *    DROPPED. THE PENDING FILE IS CLEARED WHEN THE RUN FINISHES
+      *    SINCE EVERY ENTRY IN IT HAS BEEN REVIEWED. SAME SHAPE AS
+      *    APPROVE.COB'S COMMENT MODERATION JOB.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-FILE ASSIGN TO "data/KBREVIEW-PENDING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+           SELECT APPROVED-FILE ASSIGN TO "data/KBREVIEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPROVED-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'KBREVFD.CPY' REPLACING KB-REVIEW-FILE BY PENDING-FILE
+               KB-REVIEW-FILE-LINE BY PENDING-FILE-LINE.
+           COPY 'KBREVFD.CPY' REPLACING KB-REVIEW-FILE BY APPROVED-FILE
+               KB-REVIEW-FILE-LINE BY APPROVED-FILE-LINE.
+       WORKING-STORAGE SECTION.
+           COPY 'KBREVREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  PENDING-EOF                 VALUE 'Y'.
+       01  WS-DECISION         PIC X.
+       01  WS-PENDING-STATUS   PIC X(2)    VALUE '00'.
+       01  WS-APPROVED-STATUS  PIC X(2)    VALUE '00'.
+       01  WS-PENDING-COUNT    PIC 9(4)    VALUE 0.
+       01  WS-APPROVED-COUNT   PIC 9(4)    VALUE 0.
+       PROCEDURE DIVISION.
+           OPEN INPUT PENDING-FILE.
+           IF WS-PENDING-STATUS = '00'
+               OPEN EXTEND APPROVED-FILE
+               IF WS-APPROVED-STATUS NOT = '00'
+                   OPEN OUTPUT APPROVED-FILE
+               END-IF
+               PERFORM UNTIL PENDING-EOF
+                   READ PENDING-FILE
+                       AT END
+                           SET PENDING-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-PENDING-COUNT
+                           PERFORM REVIEW-ONE-SUBMISSION
+                   END-READ
+               END-PERFORM
+               CLOSE PENDING-FILE
+               CLOSE APPROVED-FILE
+               OPEN OUTPUT PENDING-FILE
+               CLOSE PENDING-FILE
+           END-IF.
+           DISPLAY
+               'reviewed ' WS-PENDING-COUNT ' pending keyboard '
+               'review(s), ' WS-APPROVED-COUNT ' approved'.
+       GOBACK.
+
+       REVIEW-ONE-SUBMISSION.
+           UNSTRING PENDING-FILE-LINE DELIMITED BY '|'
+               INTO KBR-KB-ID KBR-NAME KBR-RATING KBR-BODY KBR-DATE
+           END-UNSTRING.
+           DISPLAY 'keyboard ' FUNCTION TRIM(KBR-KB-ID)
+               ' - ' FUNCTION TRIM(KBR-NAME) ' (' KBR-RATING '/5): '
+               FUNCTION TRIM(KBR-BODY).
+           DISPLAY 'approve? (Y/N) '.
+           ACCEPT WS-DECISION.
+           IF FUNCTION UPPER-CASE(WS-DECISION) = 'Y'
+               ADD 1 TO WS-APPROVED-COUNT
+               MOVE PENDING-FILE-LINE TO APPROVED-FILE-LINE
+               WRITE APPROVED-FILE-LINE
+           END-IF.
+       END PROGRAM APPROVEKB.
