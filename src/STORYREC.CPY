@@ -0,0 +1,15 @@
+      *    STORY MASTER RECORD - ONE ROW PER POST SHOWN ON INDEX.COB
+       01  STORY-RECORD.
+           05  STORY-ID            PIC X(8).
+           05  STORY-TITLE         PIC X(30).
+           05  STORY-EXCERPT       PIC X(500).
+           05  STORY-PUBDATE       PIC X(8).
+           05  STORY-PROGRAM       PIC X(12).
+           05  STORY-TAGS          PIC X(60).
+           05  STORY-WARNING       PIC X(60).
+           05  STORY-DRAFT          PIC X(1).
+           05  STORY-TOKEN          PIC X(20).
+           05  STORY-LANG           PIC X(5).
+           05  STORY-ALT-LANG       PIC X(5).
+           05  STORY-ALT-ID         PIC X(8).
+           05  STORY-ROBOTS         PIC X(1).
