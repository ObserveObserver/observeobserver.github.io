@@ -0,0 +1,9 @@
+      *    KEYBOARD MASTER RECORD - ONE ROW PER COLLECTION ENTRY
+       01  KB-RECORD.
+           05  KB-ID               PIC X(8).
+           05  KB-MANUFACTURER     PIC X(30).
+           05  KB-SWITCH-TYPE      PIC X(30).
+           05  KB-LAYOUT           PIC X(20).
+           05  KB-KEYCAP-PROFILE   PIC X(20).
+           05  KB-ACQUIRED-DATE    PIC X(8).
+           05  KB-RATING           PIC 9.
