@@ -0,0 +1,8 @@
+      *    STORY EDIT HISTORY RECORD - WHEN STORYHIST.COB NOTICED THE
+      *    CHANGE, WHICH STORY, AND THE CHECKSUM BEFORE/AFTER (AN OLD
+      *    CHECKSUM OF ALL ZEROS MEANS THE STORY-ID IS NEW)
+       01  HISTORY-RECORD.
+           05  HISTORY-TIMESTAMP       PIC X(21).
+           05  HISTORY-STORY-ID        PIC X(8).
+           05  HISTORY-OLD-SUM         PIC 9(9).
+           05  HISTORY-NEW-SUM         PIC 9(9).
