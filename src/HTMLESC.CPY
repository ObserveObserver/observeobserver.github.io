@@ -0,0 +1,40 @@
+      *    SHARED PARAGRAPH: ESCAPES WS-HTML-IN INTO WS-HTML-OUT SO
+      *    READER-SUBMITTED TEXT CAN'T INJECT MARKUP WHEN IT'S
+      *    DISPLAYED BACK OUT. COPY INTO THE PROCEDURE DIVISION OF ANY
+      *    PROGRAM THAT ALSO COPIES 'HTMLESCWS.CPY' INTO
+      *    WORKING-STORAGE.
+       ESCAPE-HTML-STRING.
+           MOVE SPACES TO WS-HTML-OUT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HTML-IN))
+               TO WS-HTML-LEN.
+           MOVE 0 TO WS-HTML-OUT-LEN.
+           PERFORM VARYING WS-HTML-I FROM 1 BY 1
+               UNTIL WS-HTML-I > WS-HTML-LEN
+               MOVE WS-HTML-IN(WS-HTML-I:1) TO WS-HTML-CH
+               EVALUATE WS-HTML-CH
+                   WHEN '&'
+                       ADD 5 TO WS-HTML-OUT-LEN
+                       MOVE '&amp;' TO
+                           WS-HTML-OUT(WS-HTML-OUT-LEN - 4:5)
+                   WHEN '<'
+                       ADD 4 TO WS-HTML-OUT-LEN
+                       MOVE '&lt;' TO
+                           WS-HTML-OUT(WS-HTML-OUT-LEN - 3:4)
+                   WHEN '>'
+                       ADD 4 TO WS-HTML-OUT-LEN
+                       MOVE '&gt;' TO
+                           WS-HTML-OUT(WS-HTML-OUT-LEN - 3:4)
+                   WHEN '"'
+                       ADD 6 TO WS-HTML-OUT-LEN
+                       MOVE '&quot;' TO
+                           WS-HTML-OUT(WS-HTML-OUT-LEN - 5:6)
+                   WHEN QUOTE
+                       ADD 5 TO WS-HTML-OUT-LEN
+                       MOVE '&#39;' TO
+                           WS-HTML-OUT(WS-HTML-OUT-LEN - 4:5)
+                   WHEN OTHER
+                       ADD 1 TO WS-HTML-OUT-LEN
+                       MOVE WS-HTML-CH TO
+                           WS-HTML-OUT(WS-HTML-OUT-LEN:1)
+               END-EVALUATE
+           END-PERFORM.
