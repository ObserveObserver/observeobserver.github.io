@@ -0,0 +1,6 @@
+      *    LINE-SEQUENTIAL LOG OF THE MOST RECENT scripts/build.sh
+      *    VALIDATION PASS - ONE ROW PER check_*.sh JOB, (RE)WRITTEN
+      *    FROM SCRATCH ON EVERY BUILD. READ BY STATUS.COB TO SHOW
+      *    WHETHER THE LAST BUILD'S SOURCE VALIDATION CAME BACK CLEAN.
+       FD  CHECK-FILE.
+       01  CHECK-FILE-LINE         PIC X(40).
