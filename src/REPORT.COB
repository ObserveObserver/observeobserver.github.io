@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT.
+      *    BATCH JOB - READS data/HITS.DAT (APPENDED TO BY COUNTER ON
+      *    EVERY CGI HIT) AND PRINTS A RANKED SUMMARY OF PAGE VIEWS BY
+      *    PAGE AND BY DAY, SO TRAFFIC TRENDS ARE VISIBLE INSTEAD OF
+      *    JUST A RUNNING TOTAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIT-FILE ASSIGN TO "data/HITS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'HITFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'HITREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  HIT-EOF                     VALUE 'Y'.
+       01  WS-HIT-STATUS       PIC X(2)    VALUE '00'.
+       01  WS-PAGE-TOTALS.
+               05  WS-PAGE-ENTRY   OCCURS 100 TIMES.
+                   10  WS-PAGE-KEY     PIC X(20).
+                   10  WS-PAGE-COUNT   PIC 9(6).
+       01  WS-PAGE-TOTAL-COUNT PIC 9(4)    VALUE 0.
+       01  WS-DAY-TOTALS.
+               05  WS-DAY-ENTRY    OCCURS 366 TIMES.
+                   10  WS-DAY-KEY      PIC X(8).
+                   10  WS-DAY-COUNT    PIC 9(6).
+       01  WS-DAY-TOTAL-COUNT  PIC 9(4)    VALUE 0.
+       01  WS-SCAN-IDX         PIC 9(4).
+       01  WS-BEST-IDX         PIC 9(4).
+       01  WS-PRINTED.
+               05  WS-PRINTED-FLAG OCCURS 100 TIMES PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+           PERFORM TALLY-HITS.
+           DISPLAY 'page views by page'.
+           DISPLAY '-------------------'.
+           PERFORM WS-PAGE-TOTAL-COUNT TIMES
+               PERFORM FIND-HIGHEST-PAGE
+               IF WS-BEST-IDX > 0
+                   MOVE 'Y' TO WS-PRINTED-FLAG(WS-BEST-IDX)
+                   DISPLAY
+                       FUNCTION TRIM(WS-PAGE-KEY(WS-BEST-IDX))
+                       ': ' WS-PAGE-COUNT(WS-BEST-IDX)
+               END-IF
+           END-PERFORM.
+           DISPLAY ' '.
+           DISPLAY 'page views by day'.
+           DISPLAY '-----------------'.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-DAY-TOTAL-COUNT
+               DISPLAY
+                   WS-DAY-KEY(WS-SCAN-IDX)
+                   ': ' WS-DAY-COUNT(WS-SCAN-IDX)
+           END-PERFORM.
+       GOBACK.
+
+       TALLY-HITS.
+           OPEN INPUT HIT-FILE.
+           IF WS-HIT-STATUS = '00'
+               PERFORM UNTIL HIT-EOF
+                   READ HIT-FILE
+                       AT END
+                           SET HIT-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PARSE-HIT-RECORD
+                           PERFORM BUMP-PAGE-TOTAL
+                           PERFORM BUMP-DAY-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE HIT-FILE
+           END-IF.
+
+       PARSE-HIT-RECORD.
+           UNSTRING HIT-FILE-LINE DELIMITED BY '|'
+               INTO HIT-PAGE-ID HIT-DATE
+           END-UNSTRING.
+
+       BUMP-PAGE-TOTAL.
+           MOVE 0 TO WS-SCAN-IDX.
+           PERFORM VARYING WS-BEST-IDX FROM 1 BY 1
+                   UNTIL WS-BEST-IDX > WS-PAGE-TOTAL-COUNT
+               IF WS-PAGE-KEY(WS-BEST-IDX) = HIT-PAGE-ID
+                   MOVE WS-BEST-IDX TO WS-SCAN-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-SCAN-IDX = 0
+               ADD 1 TO WS-PAGE-TOTAL-COUNT
+               MOVE HIT-PAGE-ID TO WS-PAGE-KEY(WS-PAGE-TOTAL-COUNT)
+               MOVE 1 TO WS-PAGE-COUNT(WS-PAGE-TOTAL-COUNT)
+           ELSE
+               ADD 1 TO WS-PAGE-COUNT(WS-SCAN-IDX)
+           END-IF.
+
+       BUMP-DAY-TOTAL.
+           MOVE 0 TO WS-SCAN-IDX.
+           PERFORM VARYING WS-BEST-IDX FROM 1 BY 1
+                   UNTIL WS-BEST-IDX > WS-DAY-TOTAL-COUNT
+               IF WS-DAY-KEY(WS-BEST-IDX) = HIT-DATE
+                   MOVE WS-BEST-IDX TO WS-SCAN-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-SCAN-IDX = 0
+               ADD 1 TO WS-DAY-TOTAL-COUNT
+               MOVE HIT-DATE TO WS-DAY-KEY(WS-DAY-TOTAL-COUNT)
+               MOVE 1 TO WS-DAY-COUNT(WS-DAY-TOTAL-COUNT)
+           ELSE
+               ADD 1 TO WS-DAY-COUNT(WS-SCAN-IDX)
+           END-IF.
+
+       FIND-HIGHEST-PAGE.
+           MOVE 0 TO WS-BEST-IDX.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-PAGE-TOTAL-COUNT
+               IF WS-PRINTED-FLAG(WS-SCAN-IDX) NOT = 'Y'
+                   IF WS-BEST-IDX = 0 OR WS-PAGE-COUNT(WS-SCAN-IDX) >
+                           WS-PAGE-COUNT(WS-BEST-IDX)
+                       MOVE WS-SCAN-IDX TO WS-BEST-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+       END PROGRAM REPORT.
