@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL SUBSCRIBER FILE - FIELDS SEPARATED BY '|'
+       FD  SUBSCRIBER-FILE.
+       01  SUBSCRIBER-FILE-LINE    PIC X(80).
