@@ -0,0 +1,3 @@
+       01  URLCACHE-RECORD.
+           05  URLCACHE-STORY-ID       PIC X(8).
+           05  URLCACHE-FRAGMENT       PIC X(292).
