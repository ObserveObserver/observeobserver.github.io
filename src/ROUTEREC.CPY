@@ -0,0 +1,5 @@
+      *    ROUTE TABLE RECORD - ONE ROW PER CLEAN PATH, MAPPING IT TO
+      *    THE CGI PROGRAM THAT ACTUALLY RENDERS IT
+       01  ROUTE-RECORD.
+           05  ROUTE-CLEAN-PATH    PIC X(20).
+           05  ROUTE-PROGRAM       PIC X(20).
