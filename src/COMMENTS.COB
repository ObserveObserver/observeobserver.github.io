@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMENTS.
+      *    ACCEPTS A COMMENT SUBMISSION FOR A STORY (STORY ID IN A
+      *    HIDDEN FORM FIELD) AND APPENDS IT TO THE PENDING-MODERATION
+      *    FILE RATHER THAN PUBLISHING IT IMMEDIATELY. APPROVE.COB IS
+      *    THE COMPANION BATCH JOB THAT MOVES ACCEPTED COMMENTS INTO
+      *    data/COMMENTS.DAT, WHICH STORY.CBL READS FOR DISPLAY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-FILE ASSIGN TO "data/COMMENTS-PENDING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDING-FILE.
+       01  PENDING-FILE-LINE   PIC X(400).
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'COMREC.CPY'.
+           COPY 'URLDECWS.CPY'.
+       01  WS-REQUEST-METHOD   PIC X(10).
+       01  WS-POST-BODY        PIC X(800).
+       01  WS-FIELD-ID         PIC X(8).
+       01  WS-FIELD-NAME       PIC X(40).
+       01  WS-FIELD-BODY       PIC X(300).
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-PENDING-STATUS   PIC X(2)    VALUE '00'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-TITLE       PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-DESC        PIC X(300)  VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE SPACES.
+       PROCEDURE DIVISION.
+           ACCEPT WS-REQUEST-METHOD FROM ENVIRONMENT 'REQUEST_METHOD'.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REQUEST-METHOD))
+                   = 'POST'
+               MOVE SPACES TO WS-POST-BODY
+               ACCEPT WS-POST-BODY
+               PERFORM EXTRACT-FIELDS
+               IF FUNCTION TRIM(WS-FIELD-ID) NOT = SPACES
+                       AND FUNCTION TRIM(WS-FIELD-NAME) NOT = SPACES
+                   PERFORM APPEND-PENDING-COMMENT
+               END-IF
+           END-IF.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'comment received - *observe.observer'
+                 END-CAPTION
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               DIV LINEAGE BECOMES 'commentthanks' CLOSE-DIV
+                 PARA CLOSE-PARA
+                   'thanks - your comment is waiting for moderation.'
+                 END-PARA
+                 LINK URL BECOMES QUOTE
+                      FUNCTION TRIM(WS-FIELD-ID) QUOTE
+                 CLOSE-LINK
+                   'back to story'
+                 END-LINK
+               END-DIV
+               END-BODY
+           END-DISPLAY.
+       GOBACK.
+
+       EXTRACT-FIELDS.
+           MOVE SPACES TO WS-FIELD-ID WS-FIELD-NAME WS-FIELD-BODY.
+           INSPECT WS-POST-BODY REPLACING ALL '+' BY ' '.
+           IF WS-POST-BODY(1:3) = 'id='
+               UNSTRING WS-POST-BODY DELIMITED BY '&name=' OR '&body='
+                   INTO WS-FIELD-ID WS-FIELD-NAME WS-FIELD-BODY
+               END-UNSTRING
+               IF WS-FIELD-ID(1:3) = 'id='
+                   MOVE WS-FIELD-ID(4:) TO WS-FIELD-ID
+               END-IF
+               MOVE WS-FIELD-ID TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-ID
+               MOVE WS-FIELD-NAME TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-NAME
+               MOVE WS-FIELD-BODY TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-BODY
+           END-IF.
+
+       APPEND-PENDING-COMMENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           INSPECT WS-FIELD-NAME REPLACING ALL '|' BY ' '.
+           INSPECT WS-FIELD-BODY REPLACING ALL '|' BY ' '.
+           MOVE WS-FIELD-ID TO COMMENT-STORY-ID.
+           MOVE WS-FIELD-NAME TO COMMENT-NAME.
+           MOVE WS-FIELD-BODY TO COMMENT-BODY.
+           MOVE WS-TIMESTAMP(1:8) TO COMMENT-DATE.
+           MOVE SPACES TO PENDING-FILE-LINE.
+           STRING FUNCTION TRIM(COMMENT-STORY-ID) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  FUNCTION TRIM(COMMENT-NAME) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  FUNCTION TRIM(COMMENT-BODY) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  COMMENT-DATE DELIMITED BY SIZE
+               INTO PENDING-FILE-LINE
+           END-STRING.
+           OPEN EXTEND PENDING-FILE.
+           IF WS-PENDING-STATUS NOT = '00'
+               OPEN OUTPUT PENDING-FILE
+           END-IF.
+           WRITE PENDING-FILE-LINE.
+           CLOSE PENDING-FILE.
+
+           COPY 'URLDEC.CPY'.
+       END PROGRAM COMMENTS.
