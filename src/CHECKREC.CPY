@@ -0,0 +1,3 @@
+       01  CHECK-RECORD.
+           05  CHECK-NAME              PIC X(20).
+           05  CHECK-RESULT            PIC X(4).
