@@ -0,0 +1,5 @@
+      *    LEGACY REDIRECT RECORD - ONE ROW PER RETIRED/RENAMED CGI
+      *    PROGRAM NAME, MAPPING IT TO THE CLEAN PATH THAT REPLACED IT
+       01  LEGACY-RECORD.
+           05  LEGACY-OLD-PROGRAM  PIC X(20).
+           05  LEGACY-CLEAN-PATH   PIC X(20).
