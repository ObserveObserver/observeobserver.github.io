@@ -0,0 +1,13 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STORY-ID         PIC X(8)    VALUE 'C'.
+       PROCEDURE DIVISION.
+           CALL 'STORY' USING WS-STORY-ID.
+       GOBACK.
+       END PROGRAM C.
