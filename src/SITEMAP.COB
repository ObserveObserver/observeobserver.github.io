@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SITEMAP.
+      *    BATCH JOB - REGENERATES f/sitemap.xml FROM STORY.DAT.
+      *    EVERY STORY'S <url> FRAGMENT IS CACHED IN
+      *    data/SITEMAP-URLS.DAT THE FIRST TIME IT'S SEEN, KEYED OFF A
+      *    CHECKPOINT OF THE NEWEST PUBDATE ALREADY CACHED
+      *    (data/SITEMAP-LAST.DAT) - SO A ROUTINE REBUILD ONLY HAS TO
+      *    FORMAT STORIES PUBLISHED SINCE THE LAST BUILD INSTEAD OF
+      *    RE-STRINGING THE WHOLE ARCHIVE EVERY TIME. THE FINAL FILE IS
+      *    STILL REASSEMBLED IN FULL EACH RUN, BUT FROM CACHED TEXT.
+      *    A STORY THAT'S PULLED BACK TO DRAFT AFTER ITS PUBDATE HAS
+      *    ALREADY BEEN CACHED STAYS IN THE CACHE - DELETE BOTH DATA
+      *    FILES TO FORCE A FULL RESCAN IF THAT EVER NEEDS CLEARING.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SITEMAP-FILE ASSIGN TO "f/sitemap.xml"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT URLCACHE-FILE ASSIGN TO "data/SITEMAP-URLS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CACHE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/SITEMAP-LAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+       FD  SITEMAP-FILE.
+       01  SITEMAP-LINE            PIC X(300).
+           COPY 'SMAPFD.CPY'.
+           COPY 'CKPTFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'STORYREC.CPY'.
+           COPY 'SMAPREC.CPY'.
+       01  WS-CACHE-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-CHECK-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+       01  WS-CACHE-EOF        PIC X       VALUE 'N'.
+               88  CACHE-EOF                   VALUE 'Y'.
+       01  WS-CHECKPOINT       PIC X(8)    VALUE SPACES.
+       01  WS-MAX-PUBDATE      PIC X(8)    VALUE '00000000'.
+       01  WS-NEW-COUNT        PIC 9(4)    VALUE 0.
+           COPY 'SITECFG.CPY'.
+       01  WS-ISO-DATE         PIC X(10).
+       01  WS-STATIC-PROGRAM   PIC X(20).
+       PROCEDURE DIVISION.
+           PERFORM READ-CHECKPOINT.
+           PERFORM CACHE-NEW-STORIES.
+           IF WS-NEW-COUNT > 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM ASSEMBLE-SITEMAP.
+           DISPLAY
+               'sitemap: ' WS-NEW-COUNT ' new stor(y/ies) cached'
+           END-DISPLAY.
+       GOBACK.
+
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECK-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-CHECKPOINT
+                   NOT AT END
+                       MOVE CHECKPOINT-FILE-LINE TO WS-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+
+       CACHE-NEW-STORIES.
+           MOVE WS-CHECKPOINT TO WS-MAX-PUBDATE.
+           OPEN EXTEND URLCACHE-FILE.
+           IF WS-CACHE-STATUS NOT = '00'
+               OPEN OUTPUT URLCACHE-FILE
+           END-IF.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                               AND STORY-PUBDATE > WS-CHECKPOINT
+                           PERFORM CACHE-ONE-STORY
+                           IF STORY-PUBDATE > WS-MAX-PUBDATE
+                               MOVE STORY-PUBDATE TO WS-MAX-PUBDATE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           CLOSE URLCACHE-FILE.
+           MOVE 'N' TO WS-EOF.
+
+       CACHE-ONE-STORY.
+           STRING STORY-PUBDATE(1:4) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  STORY-PUBDATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  STORY-PUBDATE(7:2) DELIMITED BY SIZE
+               INTO WS-ISO-DATE
+           END-STRING.
+           MOVE STORY-ID TO URLCACHE-STORY-ID.
+           MOVE SPACES TO URLCACHE-FRAGMENT.
+           STRING '<url><loc>' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BASE-URL) DELIMITED BY SIZE
+                  FUNCTION TRIM(STORY-PROGRAM) DELIMITED BY SIZE
+                  '</loc><lastmod>' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ISO-DATE) DELIMITED BY SIZE
+                  '</lastmod></url>' DELIMITED BY SIZE
+               INTO URLCACHE-FRAGMENT
+           END-STRING.
+           MOVE SPACES TO URLCACHE-FILE-LINE.
+           STRING URLCACHE-STORY-ID DELIMITED BY SIZE
+                  URLCACHE-FRAGMENT DELIMITED BY SIZE
+               INTO URLCACHE-FILE-LINE
+           END-STRING.
+           WRITE URLCACHE-FILE-LINE.
+           ADD 1 TO WS-NEW-COUNT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-LINE FROM WS-MAX-PUBDATE.
+           CLOSE CHECKPOINT-FILE.
+
+       ASSEMBLE-SITEMAP.
+           OPEN OUTPUT SITEMAP-FILE.
+           MOVE '<?xml version="1.0" encoding="UTF-8"?>' TO SITEMAP-LINE.
+           WRITE SITEMAP-LINE.
+           MOVE '<urlset xmlns="http://www.sitemaps.org/schemas/sitemap
+      -    '/0.9">' TO SITEMAP-LINE.
+           WRITE SITEMAP-LINE.
+           MOVE SPACES TO WS-STATIC-PROGRAM.
+           PERFORM WRITE-STATIC-URL.
+           MOVE 'BLOG.COB' TO WS-STATIC-PROGRAM.
+           PERFORM WRITE-STATIC-URL.
+           MOVE 'KEYBOARDS.COB' TO WS-STATIC-PROGRAM.
+           PERFORM WRITE-STATIC-URL.
+           MOVE 'N' TO WS-CACHE-EOF.
+           OPEN INPUT URLCACHE-FILE.
+           IF WS-CACHE-STATUS = '00'
+               PERFORM UNTIL CACHE-EOF
+                   READ URLCACHE-FILE
+                       AT END
+                           SET CACHE-EOF TO TRUE
+                       NOT AT END
+                           MOVE URLCACHE-FILE-LINE TO URLCACHE-RECORD
+                           MOVE SPACES TO SITEMAP-LINE
+                           MOVE FUNCTION TRIM(URLCACHE-FRAGMENT)
+                               TO SITEMAP-LINE
+                           WRITE SITEMAP-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE URLCACHE-FILE
+           END-IF.
+           MOVE '</urlset>' TO SITEMAP-LINE.
+           WRITE SITEMAP-LINE.
+           CLOSE SITEMAP-FILE.
+
+       WRITE-STATIC-URL.
+           MOVE SPACES TO SITEMAP-LINE.
+           STRING '<url><loc>' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BASE-URL) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STATIC-PROGRAM) DELIMITED BY SIZE
+                  '</loc></url>' DELIMITED BY SIZE
+               INTO SITEMAP-LINE
+           END-STRING.
+           WRITE SITEMAP-LINE.
+       END PROGRAM SITEMAP.
