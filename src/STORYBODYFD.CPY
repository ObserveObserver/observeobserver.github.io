@@ -0,0 +1,5 @@
+      *    LINE-SEQUENTIAL STORY BODY TEXT - ONE RENDERED HTML
+      *    FRAGMENT PER LINE, READ AND DISPLAYED VERBATIM AT RUNTIME
+      *    SO EDITING A POST IS A DATA CHANGE, NOT A RECOMPILE.
+       FD  STORY-BODY-FILE.
+       01  STORY-BODY-LINE         PIC X(1000).
