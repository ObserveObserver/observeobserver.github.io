@@ -0,0 +1,5 @@
+      *    LINE-SEQUENTIAL KEYBOARD REVIEW FILE - FIELDS SEPARATED BY
+      *    '|'. USED BOTH FOR data/KBREVIEW-PENDING.DAT (UNMODERATED
+      *    SUBMISSIONS) AND data/KBREVIEW.DAT (APPROVED REVIEWS).
+       FD  KB-REVIEW-FILE.
+       01  KB-REVIEW-FILE-LINE      PIC X(400).
