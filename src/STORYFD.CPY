@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL STORY FILE - FIELDS SEPARATED BY '|'
+       FD  STORY-FILE.
+       01  STORY-FILE-LINE         PIC X(2000).
