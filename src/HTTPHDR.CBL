@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HTTPHDR.
+      *    SHARED CGI HEADER BLOCK - EVERY PROGRAM'S FIRST DISPLAY
+      *    USED TO BE A BARE CONTENT-TYPE LINE WITH NO CACHING
+      *    INFORMATION AT ALL, SO EVERY HIT RE-RAN THE FULL PROGRAM.
+      *    THIS EMITS CONTENT-TYPE, CACHE-CONTROL, AND (WHEN
+      *    data/BUILD-STAMP.TXT EXISTS) LAST-MODIFIED, DERIVED FROM
+      *    THE MOST RECENT scripts/build.sh RUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAMP-FILE ASSIGN TO "data/BUILD-STAMP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAMP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STAMPFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'DICTIONARY.CPY'.
+       01  WS-STAMP-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-STAMP-LINE       PIC X(40).
+       LINKAGE SECTION.
+       01  LS-CONTENT-TYPE     PIC X(40).
+       PROCEDURE DIVISION USING LS-CONTENT-TYPE.
+           DISPLAY
+               'CONTENT-TYPE: ' FUNCTION TRIM(LS-CONTENT-TYPE)
+           END-DISPLAY.
+           PERFORM READ-BUILD-STAMP.
+           IF WS-STAMP-LINE NOT = SPACES
+               DISPLAY 'CACHE-CONTROL: max-age=3600' END-DISPLAY
+               DISPLAY
+                   'LAST-MODIFIED: ' FUNCTION TRIM(WS-STAMP-LINE)
+                   NL
+               END-DISPLAY
+           ELSE
+               DISPLAY 'CACHE-CONTROL: max-age=3600' NL END-DISPLAY
+           END-IF.
+       GOBACK.
+
+       READ-BUILD-STAMP.
+           MOVE SPACES TO WS-STAMP-LINE.
+           OPEN INPUT STAMP-FILE.
+           IF WS-STAMP-STATUS = '00'
+               READ STAMP-FILE
+                   AT END
+                       MOVE SPACES TO WS-STAMP-LINE
+                   NOT AT END
+                       MOVE STAMP-FILE-LINE TO WS-STAMP-LINE
+               END-READ
+               CLOSE STAMP-FILE
+           END-IF.
+       END PROGRAM HTTPHDR.
