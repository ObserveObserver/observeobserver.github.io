@@ -1,12 +1,42 @@
        PROGRAM-ID. BANNER.
+      *    LS-CURRENT-PAGE NAMES THE NAV LINK ("stories", "blog",
+      *    "readme", "keyboard", "tags", "search", "random",
+      *    "darkmode", "status") THAT SHOULD BE BOLDED/ITALICIZED FOR
+      *    THE CALLING PAGE, SO A NEW NAV ITEM IS ONE NEW DIV HERE
+      *    INSTEAD OF A ONE-OFF STYLE OVERRIDE ON EVERY OTHER PAGE.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RING-FILE ASSIGN TO "data/WEBRING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RING-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           COPY 'RINGFD.CPY'.
        WORKING-STORAGE SECTION.
            COPY 'DICTIONARY.CPY'.
-       PROCEDURE DIVISION.
+       01  WS-RING-STATUS      PIC X(2)    VALUE '00'.
+       01  WS-RING-EOF         PIC X       VALUE 'N'.
+               88  RING-EOF                    VALUE 'Y'.
+       01  WS-RING-COUNT       PIC 9(2)    VALUE 0.
+       01  WS-RING-NAMES.
+               05  WS-RING-NAME    OCCURS 10 TIMES PIC X(30).
+       01  WS-RING-URLS.
+               05  WS-RING-URL     OCCURS 10 TIMES PIC X(80).
+       01  WS-RING-IDX         PIC 9(2).
+       01  WS-RING-RANDOM      PIC 9(2)    VALUE 0.
+       01  WS-RING-SPAN        PIC 9(2).
+       01  WS-RING-SEED        PIC X(21).
+       01  WS-CURRENT-STYLE    PIC X(60).
+       LINKAGE SECTION.
+       01  LS-CURRENT-PAGE     PIC X(20).
+       PROCEDURE DIVISION USING LS-CURRENT-PAGE.
+           IF FUNCTION TRIM(LS-CURRENT-PAGE) NOT = SPACES
+               PERFORM EMIT-CURRENT-PAGE-STYLE
+           END-IF.
            DISPLAY
            DIV LINEAGE BECOMES '"top"' CLOSE-DIV
            H1 CLOSE-H1
@@ -21,27 +51,132 @@
              END-DIV
              NL
              DIV LINEAGE BECOMES '"bloglink"' CLOSE-DIV
-               LINK URL BECOMES '"BLOG.COB"' CLOSE-LINK
+               LINK URL BECOMES '"/blog"' CLOSE-LINK
                  'blog'
                END-LINK
              END-DIV
              NL
              DIV LINEAGE BECOMES '"readmelink"' CLOSE-DIV
-               LINK URL BECOMES '"README.COB"' CLOSE-LINK
+               LINK URL BECOMES '"/readme"' CLOSE-LINK
                  'README.NFO'
                END-LINK
              END-DIV
              NL
              DIV LINEAGE BECOMES '"keyboardlink"' CLOSE-DIV
-               LINK URL BECOMES '"KEYBOARDS.COB"' CLOSE-LINK
+               LINK URL BECOMES '"/keyboards"' CLOSE-LINK
                  'keyboards'
                END-LINK
              END-DIV
+             NL
+             DIV LINEAGE BECOMES '"tagslink"' CLOSE-DIV
+               LINK URL BECOMES '"/tags"' CLOSE-LINK
+                 'tags'
+               END-LINK
+             END-DIV
+             NL
+             DIV LINEAGE BECOMES '"searchlink"' CLOSE-DIV
+               LINK URL BECOMES '"/search"' CLOSE-LINK
+                 'search'
+               END-LINK
+             END-DIV
+             NL
+             DIV LINEAGE BECOMES '"randomlink"' CLOSE-DIV
+               LINK URL BECOMES '"/random"' CLOSE-LINK
+                 'random'
+               END-LINK
+             END-DIV
+             NL
+             DIV LINEAGE BECOMES '"darkmodelink"' CLOSE-DIV
+               LINK URL BECOMES '"/darkmode"' CLOSE-LINK
+                 'toggle theme'
+               END-LINK
+             END-DIV
+             NL
+             DIV LINEAGE BECOMES '"statuslink"' CLOSE-DIV
+               LINK URL BECOMES '"/status"' CLOSE-LINK
+                 'status'
+               END-LINK
+             END-DIV
            END-DIV
            NL
            DIV IDENTITY BECOMES '"divider"' CLOSE-DIV
              '=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-='
            END-DIV
            END-DISPLAY.
+           PERFORM LOAD-WEBRING.
+           PERFORM EMIT-WEBRING.
        GOBACK.
+
+       EMIT-CURRENT-PAGE-STYLE.
+           MOVE SPACES TO WS-CURRENT-STYLE.
+           STRING '.' DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-CURRENT-PAGE) DELIMITED BY SIZE
+                  'link {FONT-WEIGHT:BOLD; FONT-STYLE:ITALIC}'
+                      DELIMITED BY SIZE
+               INTO WS-CURRENT-STYLE
+           END-STRING.
+           DISPLAY
+               STYLE
+                 FUNCTION TRIM(WS-CURRENT-STYLE)
+               END-STYLE
+           END-DISPLAY.
+
+       LOAD-WEBRING.
+           OPEN INPUT RING-FILE.
+           IF WS-RING-STATUS = '00'
+               PERFORM UNTIL RING-EOF OR WS-RING-COUNT >= 10
+                   READ RING-FILE
+                       AT END
+                           SET RING-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RING-COUNT
+                           UNSTRING RING-FILE-LINE DELIMITED BY '|'
+                               INTO WS-RING-NAME(WS-RING-COUNT)
+                                    WS-RING-URL(WS-RING-COUNT)
+                           END-UNSTRING
+                   END-READ
+               END-PERFORM
+               CLOSE RING-FILE
+           END-IF.
+
+       EMIT-WEBRING.
+           IF WS-RING-COUNT > 0
+               MOVE FUNCTION CURRENT-DATE TO WS-RING-SEED
+               COMPUTE WS-RING-SPAN = WS-RING-COUNT - 2
+               IF WS-RING-SPAN > 0
+                   COMPUTE WS-RING-RANDOM =
+                       FUNCTION MOD(FUNCTION NUMVAL(WS-RING-SEED(13:6)),
+                           WS-RING-SPAN) + 2
+               ELSE
+                   MOVE 0 TO WS-RING-RANDOM
+               END-IF
+               DISPLAY
+                   DIV LINEAGE BECOMES '"webring"' CLOSE-DIV
+               END-DISPLAY
+               PERFORM VARYING WS-RING-IDX FROM 1 BY 1
+                       UNTIL WS-RING-IDX > WS-RING-COUNT
+                   DISPLAY
+                       LINK URL BECOMES QUOTE
+                            FUNCTION TRIM(WS-RING-URL(WS-RING-IDX))
+                            QUOTE
+                       CLOSE-LINK
+                   END-DISPLAY
+                   EVALUATE TRUE
+                       WHEN WS-RING-IDX = 1
+                           DISPLAY 'previous' WITH NO ADVANCING
+                       WHEN WS-RING-IDX = WS-RING-RANDOM
+                           DISPLAY 'random' WITH NO ADVANCING
+                       WHEN WS-RING-IDX = WS-RING-COUNT
+                           DISPLAY 'next' WITH NO ADVANCING
+                       WHEN OTHER
+                           DISPLAY
+                               FUNCTION TRIM(WS-RING-NAME(WS-RING-IDX))
+                               WITH NO ADVANCING
+                   END-EVALUATE
+                   DISPLAY END-LINK NL END-DISPLAY
+               END-PERFORM
+               DISPLAY
+                   END-DIV
+               END-DISPLAY
+           END-IF.
        END PROGRAM BANNER.
