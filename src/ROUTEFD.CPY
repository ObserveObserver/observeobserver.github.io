@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL ROUTE TABLE FILE - FIELDS SEPARATED BY '|'
+       FD  ROUTE-FILE.
+       01  ROUTE-FILE-LINE         PIC X(60).
