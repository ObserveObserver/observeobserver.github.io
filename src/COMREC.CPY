@@ -0,0 +1,7 @@
+      *    COMMENT RECORD - ONE ROW PER SUBMITTED COMMENT, KEYED BY
+      *    STORY ID. FIELDS SEPARATED BY '|'.
+       01  COMMENT-RECORD.
+           05  COMMENT-STORY-ID    PIC X(8).
+           05  COMMENT-NAME        PIC X(40).
+           05  COMMENT-BODY        PIC X(300).
+           05  COMMENT-DATE        PIC X(8).
