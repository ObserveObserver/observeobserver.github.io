@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL KEYBOARD FILE - FIELDS SEPARATED BY '|'
+       FD  KB-FILE.
+       01  KB-FILE-LINE            PIC X(2000).
