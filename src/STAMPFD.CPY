@@ -0,0 +1,5 @@
+      *    LINE-SEQUENTIAL BUILD STAMP - ONE RFC-1123 DATE LINE,
+      *    (RE)WRITTEN BY scripts/build.sh ON EVERY BUILD, READ BY
+      *    HTTPHDR FOR THE LAST-MODIFIED HEADER.
+       FD  STAMP-FILE.
+       01  STAMP-FILE-LINE         PIC X(40).
