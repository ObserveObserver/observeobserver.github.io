@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATS.
+      *    BATCH JOB - READS data/STORY.DAT AND, FOR EVERY ROW WITH AN
+      *    EXTERNALIZED BODY FILE UNDER data/STORIES/<ID>.TXT, PRINTS
+      *    ITS WORD COUNT, PARAGRAPH (LINE) COUNT, AND <BR> TAG COUNT,
+      *    SO AN ANOMALY LIKE A DUPLICATED PASSAGE OR A DROPPED
+      *    PARAGRAPH SHOWS UP AS AN OUTLIER INSTEAD OF GOING UNNOTICED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STORY-BODY-FILE ASSIGN TO DYNAMIC WS-BODY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BODY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+           COPY 'STORYBODYFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'STORYREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+       01  WS-BODY-EOF         PIC X       VALUE 'N'.
+               88  BODY-EOF                    VALUE 'Y'.
+       01  WS-BODY-FILENAME    PIC X(40).
+       01  WS-BODY-STATUS      PIC X(2)    VALUE '00'.
+       01  WS-LINE-WORDS       PIC 9(6)    COMP.
+       01  WS-LINE-SPACES      PIC 9(6)    COMP.
+       01  WS-LINE-BREAKS      PIC 9(6)    COMP.
+       01  WS-STORY-WORDS      PIC 9(6)    COMP.
+       01  WS-STORY-PARAS      PIC 9(6)    COMP.
+       01  WS-STORY-BREAKS     PIC 9(6)    COMP.
+       PROCEDURE DIVISION.
+           DISPLAY 'story content statistics'.
+           DISPLAY '-------------------------'.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                           PERFORM REPORT-STORY-STATS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+       GOBACK.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT STORY-TOKEN
+                    STORY-LANG STORY-ALT-LANG STORY-ALT-ID
+                    STORY-ROBOTS
+           END-UNSTRING.
+
+       REPORT-STORY-STATS.
+           MOVE SPACES TO WS-BODY-FILENAME.
+           STRING 'data/STORIES/' DELIMITED BY SIZE
+                  FUNCTION TRIM(STORY-ID) DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WS-BODY-FILENAME
+           END-STRING.
+           MOVE 0 TO WS-STORY-WORDS WS-STORY-PARAS WS-STORY-BREAKS.
+           MOVE 'N' TO WS-BODY-EOF.
+           OPEN INPUT STORY-BODY-FILE.
+           IF WS-BODY-STATUS = '00'
+               PERFORM UNTIL BODY-EOF
+                   READ STORY-BODY-FILE
+                       AT END
+                           SET BODY-EOF TO TRUE
+                       NOT AT END
+                           PERFORM TALLY-BODY-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE STORY-BODY-FILE
+               DISPLAY
+                   FUNCTION TRIM(STORY-ID) ': '
+                   WS-STORY-WORDS ' words, '
+                   WS-STORY-PARAS ' paragraphs, '
+                   WS-STORY-BREAKS ' break tags'
+           END-IF.
+
+       TALLY-BODY-LINE.
+           IF FUNCTION TRIM(STORY-BODY-LINE) NOT = SPACES
+               ADD 1 TO WS-STORY-PARAS
+               MOVE 0 TO WS-LINE-SPACES
+               INSPECT FUNCTION TRIM(STORY-BODY-LINE)
+                   TALLYING WS-LINE-SPACES FOR ALL ' '
+               COMPUTE WS-LINE-WORDS = WS-LINE-SPACES + 1
+               ADD WS-LINE-WORDS TO WS-STORY-WORDS
+               MOVE 0 TO WS-LINE-BREAKS
+               INSPECT STORY-BODY-LINE
+                   TALLYING WS-LINE-BREAKS FOR ALL '<BR>'
+               ADD WS-LINE-BREAKS TO WS-STORY-BREAKS
+           END-IF.
+       END PROGRAM STATS.
