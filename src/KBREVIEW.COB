@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KBREVIEW.
+      *    ACCEPTS A READER-SUBMITTED KEYBOARD REVIEW (KEYBOARD ID IN
+      *    A HIDDEN FORM FIELD, NAME, RATING, BODY) AND APPENDS IT TO
+      *    THE PENDING-MODERATION FILE RATHER THAN PUBLISHING IT
+      *    IMMEDIATELY - SAME SHAPE AS COMMENTS.COB. APPROVEKB.COB IS
+      *    THE COMPANION BATCH JOB THAT MOVES ACCEPTED REVIEWS INTO
+      *    data/KBREVIEW.DAT, WHICH KEYBOARDS.COB READS FOR DISPLAY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-FILE ASSIGN TO "data/KBREVIEW-PENDING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'KBREVFD.CPY' REPLACING KB-REVIEW-FILE BY PENDING-FILE
+               KB-REVIEW-FILE-LINE BY PENDING-FILE-LINE.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'KBREVREC.CPY'.
+           COPY 'URLDECWS.CPY'.
+       01  WS-REQUEST-METHOD   PIC X(10).
+       01  WS-POST-BODY        PIC X(800).
+       01  WS-FIELD-KBID       PIC X(13).
+       01  WS-FIELD-NAME       PIC X(40).
+       01  WS-FIELD-RATING     PIC X(1).
+       01  WS-FIELD-BODY       PIC X(300).
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-PENDING-STATUS   PIC X(2)    VALUE '00'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'review received - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)  VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE 'Y'.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE 'keyboard'.
+       PROCEDURE DIVISION.
+           ACCEPT WS-REQUEST-METHOD FROM ENVIRONMENT 'REQUEST_METHOD'.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REQUEST-METHOD))
+                   = 'POST'
+               MOVE SPACES TO WS-POST-BODY
+               ACCEPT WS-POST-BODY
+               PERFORM EXTRACT-FIELDS
+               IF FUNCTION TRIM(WS-FIELD-KBID) NOT = SPACES
+                       AND FUNCTION TRIM(WS-FIELD-NAME) NOT = SPACES
+                       AND FUNCTION TRIM(WS-FIELD-BODY) NOT = SPACES
+                   PERFORM APPEND-PENDING-REVIEW
+               END-IF
+           END-IF.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'review received - *observe.observer'
+                 END-CAPTION
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               DIV LINEAGE BECOMES 'reviewthanks' CLOSE-DIV
+                 PARA CLOSE-PARA
+                   'thanks - your review is waiting for moderation.'
+                 END-PARA
+                 LINK URL BECOMES '"/keyboards"' CLOSE-LINK
+                   'back to keyboards'
+                 END-LINK
+               END-DIV
+               END-BODY
+           END-DISPLAY.
+       GOBACK.
+
+       EXTRACT-FIELDS.
+           MOVE SPACES TO WS-FIELD-KBID WS-FIELD-NAME
+               WS-FIELD-RATING WS-FIELD-BODY.
+           INSPECT WS-POST-BODY REPLACING ALL '+' BY ' '.
+           IF WS-POST-BODY(1:5) = 'kbid='
+               UNSTRING WS-POST-BODY
+                   DELIMITED BY '&name=' OR '&rating=' OR '&body='
+                   INTO WS-FIELD-KBID WS-FIELD-NAME
+                        WS-FIELD-RATING WS-FIELD-BODY
+               END-UNSTRING
+               IF WS-FIELD-KBID(1:5) = 'kbid='
+                   MOVE WS-FIELD-KBID(6:) TO WS-FIELD-KBID
+               END-IF
+               MOVE WS-FIELD-KBID TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-KBID
+               MOVE WS-FIELD-NAME TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-NAME
+               MOVE WS-FIELD-BODY TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-FIELD-BODY
+           END-IF.
+
+       APPEND-PENDING-REVIEW.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           INSPECT WS-FIELD-NAME REPLACING ALL '|' BY ' '.
+           INSPECT WS-FIELD-BODY REPLACING ALL '|' BY ' '.
+           MOVE WS-FIELD-KBID TO KBR-KB-ID.
+           MOVE WS-FIELD-NAME TO KBR-NAME.
+           IF WS-FIELD-RATING IS NUMERIC
+               MOVE WS-FIELD-RATING TO KBR-RATING
+           ELSE
+               MOVE 0 TO KBR-RATING
+           END-IF.
+           MOVE WS-FIELD-BODY TO KBR-BODY.
+           MOVE WS-TIMESTAMP(1:8) TO KBR-DATE.
+           MOVE SPACES TO PENDING-FILE-LINE.
+           STRING FUNCTION TRIM(KBR-KB-ID) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  FUNCTION TRIM(KBR-NAME) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  KBR-RATING DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  FUNCTION TRIM(KBR-BODY) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  KBR-DATE DELIMITED BY SIZE
+               INTO PENDING-FILE-LINE
+           END-STRING.
+           OPEN EXTEND PENDING-FILE.
+           IF WS-PENDING-STATUS NOT = '00'
+               OPEN OUTPUT PENDING-FILE
+           END-IF.
+           WRITE PENDING-FILE-LINE.
+           CLOSE PENDING-FILE.
+
+           COPY 'URLDEC.CPY'.
+       END PROGRAM KBREVIEW.
