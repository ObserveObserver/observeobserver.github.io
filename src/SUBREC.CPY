@@ -0,0 +1,5 @@
+      *    SUBSCRIBER RECORD - ONE ROW PER READER WHO ASKED TO BE
+      *    NOTIFIED WHEN A NEW STORY GOES UP
+       01  SUBSCRIBER-RECORD.
+           05  SUBSCRIBER-EMAIL    PIC X(60).
+           05  SUBSCRIBER-DATE     PIC X(8).
