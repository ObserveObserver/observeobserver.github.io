@@ -0,0 +1,6 @@
+      *    LINE-SEQUENTIAL HIT LOG - ONE LINE APPENDED PER PAGE VIEW.
+      *    AGGREGATE COUNTS/BY-DAY BREAKDOWNS ARE COMPUTED BY SUMMING
+      *    THESE ROWS (SEE REPORT.COB) RATHER THAN KEPT AS A RUNNING
+      *    TOTAL, SO RECORDING A HIT NEVER HAS TO READ THE WHOLE FILE.
+       FD  HIT-FILE.
+       01  HIT-FILE-LINE           PIC X(40).
