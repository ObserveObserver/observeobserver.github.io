@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL BLOG FILE - FIELDS SEPARATED BY '|'
+       FD  BLOG-FILE.
+       01  BLOG-FILE-LINE          PIC X(2000).
