@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTFOUND.
+      *    CUSTOM 404 HANDLER - WIRED UP AS THE WEB SERVER'S ERROR
+      *    DOCUMENT FOR A BAD URL (TYPO'D STORY LETTER, RENAMED
+      *    PROGRAM) SO A BROKEN LINK STILL RENDERS THROUGH THE SAME
+      *    DICTIONARY.CPY/HEAD.CBL/BANNER.CBL SHELL AS EVERY OTHER
+      *    PAGE INSTEAD OF THE SERVER'S GENERIC ERROR PAGE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'SITECFG.CPY'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'not found - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'That page does not exist on *observe.observer.'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE SPACES.
+       PROCEDURE DIVISION.
+           DISPLAY
+               'STATUS: 404 NOT FOUND'
+               NL
+               'CONTENT-TYPE: TEXT/HTML'
+               NL
+           END-DISPLAY.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'not found - *observe.observer'
+                 END-CAPTION
+                 META PROP BECOMES '"og:title"'
+                      CON BECOMES '"not found - *observe.observer"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:type"'
+                      CON BECOMES '"website"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:url"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'NOTFOUND.COB' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:description"'
+                      CON BECOMES
+                          '"That page does not exist on *observe.observ
+      -    'er."'
+                 CLOSE-META
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               DIV LINEAGE BECOMES 'notfound' CLOSE-DIV
+                 H1 CLOSE-H1
+                   '404 - not found'
+                 END-H1
+                 PARA CLOSE-PARA
+                   'whatever you were looking for is not here. maybe it'
+                   ' moved, maybe it never existed.'
+                 END-PARA
+                 LINK URL BECOMES QUOTE
+                      FUNCTION TRIM(WS-BASE-URL) QUOTE
+                 CLOSE-LINK
+                   'back to index'
+                 END-LINK
+               END-DIV
+               END-BODY
+           END-DISPLAY.
+       GOBACK.
+       END PROGRAM NOTFOUND.
