@@ -6,10 +6,38 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            COPY 'DICTIONARY.CPY'.
-       PROCEDURE DIVISION.
+       01  WS-COOKIE           PIC X(200).
+       01  WS-THEME-COLOR      PIC X(9)    VALUE '"#FFFFFF"'.
+       01  WS-DARK-MODE        PIC X       VALUE 'N'.
+               88  DARK-MODE                   VALUE 'Y'.
+       01  WS-COOKIE-LEN       PIC 9(4).
+       01  WS-SCAN-POS         PIC 9(4).
+       LINKAGE SECTION.
+       01  LS-ALT-LANG         PIC X(5).
+       01  LS-ALT-URL          PIC X(60).
+       01  LS-TITLE            PIC X(60).
+       01  LS-DESC             PIC X(300).
+       01  LS-ROBOTS           PIC X(1).
+       PROCEDURE DIVISION USING LS-ALT-LANG LS-ALT-URL
+               LS-TITLE LS-DESC LS-ROBOTS.
+           IF LS-ROBOTS = 'Y'
+               DISPLAY
+                   META NAM BECOMES '"robots"'
+                        CON BECOMES '"noindex"'
+                   CLOSE-META
+                   NL
+               END-DISPLAY
+           END-IF.
+           ACCEPT WS-COOKIE FROM ENVIRONMENT 'HTTP_COOKIE'.
+           IF FUNCTION TRIM(WS-COOKIE) NOT = SPACES
+               PERFORM CHECK-DARK-COOKIE
+           END-IF.
+           IF DARK-MODE
+               MOVE '"#000000"' TO WS-THEME-COLOR
+           END-IF.
            DISPLAY
                  META NAM BECOMES '"theme-color"'
-                      CON BECOMES '"#FFFFFF"'
+                      CON BECOMES WS-THEME-COLOR
                  CLOSE-META
                  NL
                  META NAM BECOMES '"twitter:card"'
@@ -19,6 +47,36 @@
                       CON BECOMES '"https://observe.observer/f/preview.j
       -    'pg"'    CLOSE-META
                  NL
+           END-DISPLAY.
+           IF FUNCTION TRIM(LS-TITLE) NOT = SPACES
+               DISPLAY
+                   META NAM BECOMES '"twitter:title"'
+                        CON BECOMES QUOTE FUNCTION TRIM(LS-TITLE) QUOTE
+                   CLOSE-META
+                   NL
+               END-DISPLAY
+           END-IF.
+           IF FUNCTION TRIM(LS-DESC) NOT = SPACES
+               DISPLAY
+                   META NAM BECOMES '"twitter:description"'
+                        CON BECOMES QUOTE FUNCTION TRIM(LS-DESC) QUOTE
+                   CLOSE-META
+                   NL
+               END-DISPLAY
+           END-IF.
+           IF FUNCTION TRIM(LS-ALT-LANG) NOT = SPACES
+                   AND FUNCTION TRIM(LS-ALT-URL) NOT = SPACES
+               DISPLAY
+                   L1NK RELATES BECOMES '"alternate"'
+                        HREFLANG BECOMES QUOTE
+                            FUNCTION TRIM(LS-ALT-LANG) QUOTE
+                        URL BECOMES QUOTE
+                            FUNCTION TRIM(LS-ALT-URL) QUOTE
+                   CLOSE-LINK
+                   NL
+               END-DISPLAY
+           END-IF.
+           DISPLAY
                  META NAM BECOMES '"viewport"'
                       CON BECOMES '"width=device-width, initial-scale=1.
       -    '0"'
@@ -29,10 +87,37 @@
                       URL BECOMES '"f/test.css"'
                  CLOSE-LINK
                  NL
+                 L1NK RELATES BECOMES '"stylesheet"'
+                      KIND BECOMES '"text/css"'
+                      URL BECOMES '"f/print.css"'
+                      ' MEDIA="print"'
+                 CLOSE-LINK
+                 NL
                  META ' http-equiv' BECOMES '"content-type"'
                        CON BECOMES '"text/html; charset=UTF-8"'
                  CLOSE-META
                  NL
            END-DISPLAY.
+           IF DARK-MODE
+               DISPLAY
+                   STYLE
+                     'BODY {BACKGROUND:#000000; COLOR:#CCCCCC}'
+                   END-STYLE
+                   NL
+               END-DISPLAY
+           END-IF.
        GOBACK.
+
+       CHECK-DARK-COOKIE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COOKIE))
+               TO WS-COOKIE-LEN.
+           IF WS-COOKIE-LEN > 9
+               COMPUTE WS-COOKIE-LEN = WS-COOKIE-LEN - 9
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-SCAN-POS > WS-COOKIE-LEN OR DARK-MODE
+                   IF WS-COOKIE(WS-SCAN-POS:10) = 'theme=dark'
+                       SET DARK-MODE TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
        END PROGRAM HEAD.
