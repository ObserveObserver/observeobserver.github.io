@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH.
+      *    KEYWORD SEARCH OVER data/STORY.DAT (TITLE/EXCERPT) AND THE
+      *    EXTERNALIZED BODY TEXT IN data/STORIES/<ID>.TXT, SINCE THE
+      *    ONLY OTHER WAY TO FIND A POST BY CONTENT IS READING EVERY
+      *    EXCERPT ON INDEX.COB.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STORY-BODY-FILE ASSIGN TO DYNAMIC WS-BODY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BODY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+           COPY 'STORYBODYFD.CPY'.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'SITECFG.CPY'.
+           COPY 'STORYREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+       01  WS-BODY-EOF         PIC X       VALUE 'N'.
+               88  BODY-EOF                    VALUE 'Y'.
+       01  WS-BODY-FILENAME    PIC X(40).
+       01  WS-BODY-STATUS      PIC X(2)    VALUE '00'.
+       01  WS-QUERY-STRING     PIC X(200).
+       01  WS-TERM             PIC X(60).
+       01  WS-TERM-SAFE        PIC X(360).
+           COPY 'HTMLESCWS.CPY'.
+           COPY 'URLDECWS.CPY'.
+       01  WS-TERM-UPPER       PIC X(60).
+       01  WS-TERM-LEN         PIC 9(4)    VALUE 0.
+       01  WS-HAYSTACK         PIC X(1000).
+       01  WS-HAYSTACK-UPPER   PIC X(1000).
+       01  WS-HAY-LEN          PIC 9(4).
+       01  WS-SCAN-POS         PIC 9(4).
+       01  WS-CONTAINS         PIC X       VALUE 'N'.
+               88  TERM-FOUND                  VALUE 'Y'.
+       01  WS-STORY-MATCHES    PIC X       VALUE 'N'.
+               88  STORY-MATCHES               VALUE 'Y'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'search - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'Search stories on *observe.observer.'.
+       01  WS-RESULT-COUNT     PIC 9(4)    VALUE 0.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE 'search'.
+       PROCEDURE DIVISION.
+           ACCEPT WS-QUERY-STRING FROM ENVIRONMENT 'QUERY_STRING'.
+           PERFORM EXTRACT-TERM.
+           MOVE SPACES TO WS-TERM-SAFE.
+           IF WS-TERM NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TERM))
+                   TO WS-TERM-UPPER
+               COMPUTE WS-TERM-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-TERM))
+               MOVE WS-TERM TO WS-HTML-IN
+               PERFORM ESCAPE-HTML-STRING
+               MOVE WS-HTML-OUT TO WS-TERM-SAFE
+           END-IF.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'search - *observe.observer'
+                 END-CAPTION
+                 META PROP BECOMES '"og:title"'
+                      CON BECOMES '"search - *observe.observer"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:type"'
+                      CON BECOMES '"website"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:url"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'search' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:description"'
+                      CON BECOMES
+                          '"Search stories on *observe.observer."'
+                 CLOSE-META
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               FORM FORMMETHOD BECOMES '"GET"'
+                    ACTION BECOMES '"SEARCH.COB"' CLOSE-FORM
+                 FORMINPUT KIND BECOMES '"text"' NAM BECOMES '"term"'
+                           VAL BECOMES QUOTE
+                               FUNCTION TRIM(WS-TERM-SAFE) QUOTE
+                 CLOSE-INPUT
+                 FORMINPUT KIND BECOMES '"submit"'
+                           VAL BECOMES '"search"'
+                 CLOSE-INPUT
+               END-FORM
+           END-DISPLAY.
+           IF WS-TERM NOT = SPACES
+               PERFORM RUN-SEARCH
+               IF WS-RESULT-COUNT = 0
+                   DISPLAY
+                       PARA CLOSE-PARA
+                         'no stories matched "'
+                         FUNCTION TRIM(WS-TERM-SAFE) '"'
+                       END-PARA
+                   END-DISPLAY
+               END-IF
+           END-IF.
+           DISPLAY
+               END-BODY
+           END-DISPLAY.
+           GOBACK.
+
+       EXTRACT-TERM.
+           MOVE SPACES TO WS-TERM.
+           INSPECT WS-QUERY-STRING REPLACING ALL '+' BY ' '.
+           IF WS-QUERY-STRING(1:5) = 'term='
+               MOVE WS-QUERY-STRING(6:) TO WS-TERM
+               MOVE WS-TERM TO WS-URL-IN
+               PERFORM DECODE-URL-STRING
+               MOVE WS-URL-OUT TO WS-TERM
+           END-IF.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+
+       RUN-SEARCH.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                           AND STORY-DRAFT NOT = 'Y'
+                           PERFORM CHECK-STORY-MATCH
+                           IF STORY-MATCHES
+                               ADD 1 TO WS-RESULT-COUNT
+                               PERFORM EMIT-SEARCH-RESULT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+
+       CHECK-STORY-MATCH.
+           MOVE 'N' TO WS-STORY-MATCHES.
+           MOVE STORY-TITLE TO WS-HAYSTACK.
+           PERFORM CHECK-CONTAINS-TERM.
+           IF TERM-FOUND
+               SET STORY-MATCHES TO TRUE
+           ELSE
+               MOVE STORY-EXCERPT TO WS-HAYSTACK
+               PERFORM CHECK-CONTAINS-TERM
+               IF TERM-FOUND
+                   SET STORY-MATCHES TO TRUE
+               ELSE
+                   PERFORM CHECK-BODY-MATCH
+               END-IF
+           END-IF.
+
+       CHECK-BODY-MATCH.
+           MOVE SPACES TO WS-BODY-FILENAME.
+           STRING 'data/STORIES/' DELIMITED BY SIZE
+                  FUNCTION TRIM(STORY-ID) DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+               INTO WS-BODY-FILENAME
+           END-STRING.
+           MOVE 'N' TO WS-BODY-EOF.
+           OPEN INPUT STORY-BODY-FILE.
+           IF WS-BODY-STATUS = '00'
+               PERFORM UNTIL BODY-EOF OR STORY-MATCHES
+                   READ STORY-BODY-FILE
+                       AT END
+                           SET BODY-EOF TO TRUE
+                       NOT AT END
+                           MOVE STORY-BODY-LINE TO WS-HAYSTACK
+                           PERFORM CHECK-CONTAINS-TERM
+                           IF TERM-FOUND
+                               SET STORY-MATCHES TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STORY-BODY-FILE
+           END-IF.
+
+       CHECK-CONTAINS-TERM.
+           MOVE 'N' TO WS-CONTAINS.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-HAYSTACK))
+               TO WS-HAYSTACK-UPPER.
+           IF WS-TERM-LEN > 0
+               COMPUTE WS-HAY-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-HAYSTACK))
+               IF WS-TERM-LEN <= WS-HAY-LEN
+                   PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                           UNTIL WS-SCAN-POS >
+                                   (WS-HAY-LEN - WS-TERM-LEN + 1)
+                               OR TERM-FOUND
+                       IF WS-HAYSTACK-UPPER(WS-SCAN-POS:WS-TERM-LEN) =
+                               WS-TERM-UPPER(1:WS-TERM-LEN)
+                           SET TERM-FOUND TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       EMIT-SEARCH-RESULT.
+           DISPLAY
+               DIV LINEAGE BECOMES 'searchresult' CLOSE-DIV
+                 LINK URL BECOMES QUOTE
+                      FUNCTION TRIM(STORY-PROGRAM) QUOTE
+                 CLOSE-LINK
+                   H1 CLOSE-H1
+                     FUNCTION TRIM(STORY-TITLE)
+                   END-H1
+                 END-LINK
+                 PARA CLOSE-PARA
+                   FUNCTION TRIM(STORY-EXCERPT)
+                 END-PARA
+               END-DIV
+           END-DISPLAY.
+
+           COPY 'HTMLESC.CPY'.
+           COPY 'URLDEC.CPY'.
+       END PROGRAM SEARCH.
