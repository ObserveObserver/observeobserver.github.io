@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL GUESTBOOK FILE - FIELDS SEPARATED BY '|'
+       FD  GUEST-FILE.
+       01  GUEST-FILE-LINE         PIC X(400).
