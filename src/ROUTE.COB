@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUTE.
+      *    CLEAN-URL FRONT CONTROLLER - THE WEB SERVER'S REWRITE RULES
+      *    POINT EVERY /<clean-path> HIT HERE WITH PATH_INFO CARRYING
+      *    THE CLEAN PATH, SO A LINK LIKE "/blog" NEVER HAS TO NAME THE
+      *    CGI PROGRAM THAT HAPPENS TO RENDER IT TODAY. data/ROUTES.DAT
+      *    IS THE SINGLE TABLE OF CLEAN-PATH TO PROGRAM; A MISS FALLS
+      *    THROUGH TO NOTFOUND.COB THE SAME AS ANY OTHER BAD URL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUTE-FILE ASSIGN TO "data/ROUTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUTE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'ROUTEFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'ROUTEREC.CPY'.
+       01  WS-ROUTE-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  ROUTE-EOF                   VALUE 'Y'.
+       01  WS-FOUND            PIC X       VALUE 'N'.
+               88  ROUTE-FOUND                 VALUE 'Y'.
+       01  WS-PATH-INFO        PIC X(60).
+       01  WS-CLEAN-PATH       PIC X(20).
+       01  WS-COMMAND          PIC X(80).
+       PROCEDURE DIVISION.
+           ACCEPT WS-PATH-INFO FROM ENVIRONMENT 'PATH_INFO'.
+           MOVE SPACES TO WS-CLEAN-PATH.
+           IF WS-PATH-INFO(1:1) = '/'
+               MOVE WS-PATH-INFO(2:) TO WS-CLEAN-PATH
+           ELSE
+               MOVE WS-PATH-INFO TO WS-CLEAN-PATH
+           END-IF.
+           PERFORM FIND-ROUTE.
+           MOVE SPACES TO WS-COMMAND.
+           IF ROUTE-FOUND
+               STRING 'cgi-bin/' DELIMITED BY SIZE
+                      FUNCTION TRIM(ROUTE-PROGRAM) DELIMITED BY SIZE
+                   INTO WS-COMMAND
+               END-STRING
+           ELSE
+               MOVE 'cgi-bin/NOTFOUND.COB' TO WS-COMMAND
+           END-IF.
+           CALL 'SYSTEM' USING WS-COMMAND.
+       GOBACK.
+
+       FIND-ROUTE.
+           OPEN INPUT ROUTE-FILE.
+           IF WS-ROUTE-STATUS = '00'
+               PERFORM UNTIL ROUTE-EOF OR ROUTE-FOUND
+                   READ ROUTE-FILE
+                       AT END
+                           SET ROUTE-EOF TO TRUE
+                       NOT AT END
+                           UNSTRING ROUTE-FILE-LINE DELIMITED BY '|'
+                               INTO ROUTE-CLEAN-PATH ROUTE-PROGRAM
+                           END-UNSTRING
+                           IF FUNCTION TRIM(ROUTE-CLEAN-PATH) =
+                                   FUNCTION TRIM(WS-CLEAN-PATH)
+                               SET ROUTE-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ROUTE-FILE
+           END-IF.
+       END PROGRAM ROUTE.
