@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANDOMJUMP.
+      *    PICKS ONE PUBLISHED STORY AT RANDOM AND REDIRECTS THE
+      *    VISITOR STRAIGHT TO IT, THE SAME WAY DARKMODE.COB BOUNCES
+      *    BACK TO HTTP_REFERER - SEE BANNER.CBL'S "RANDOM" LINK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'STORYREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+           COPY 'SITECFG.CPY'.
+       01  WS-STORY-COUNT      PIC 9(4)    VALUE 0.
+       01  WS-STORY-PROGRAMS.
+               05  WS-STORY-PROGRAM   OCCURS 200 TIMES PIC X(12).
+       01  WS-STORY-IDX        PIC 9(4).
+       01  WS-RANDOM-SEED      PIC X(21).
+       01  WS-RANDOM-IDX       PIC 9(4).
+       PROCEDURE DIVISION.
+           PERFORM COLLECT-STORY-PROGRAMS.
+           IF WS-STORY-COUNT > 0
+               MOVE FUNCTION CURRENT-DATE TO WS-RANDOM-SEED
+               COMPUTE WS-RANDOM-IDX =
+                   FUNCTION MOD(FUNCTION NUMVAL(WS-RANDOM-SEED(13:6)),
+                       WS-STORY-COUNT) + 1
+               DISPLAY
+                   'STATUS: 302 FOUND'
+                   X'0A'
+                   'LOCATION: ' FUNCTION TRIM(WS-BASE-URL)
+                   FUNCTION TRIM(WS-STORY-PROGRAM(WS-RANDOM-IDX))
+                   X'0A'
+                   X'0A'
+               END-DISPLAY
+           ELSE
+               DISPLAY
+                   'STATUS: 302 FOUND'
+                   X'0A'
+                   'LOCATION: ' FUNCTION TRIM(WS-BASE-URL)
+                   X'0A'
+                   X'0A'
+               END-DISPLAY
+           END-IF.
+       GOBACK.
+
+       COLLECT-STORY-PROGRAMS.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF OR WS-STORY-COUNT >= 200
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                           ADD 1 TO WS-STORY-COUNT
+                           MOVE STORY-PROGRAM TO
+                               WS-STORY-PROGRAM(WS-STORY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+       END PROGRAM RANDOMJUMP.
