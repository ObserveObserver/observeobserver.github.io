@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL WEBRING MEMBERSHIP FILE - FIELDS '|'
+       FD  RING-FILE.
+       01  RING-FILE-LINE          PIC X(200).
