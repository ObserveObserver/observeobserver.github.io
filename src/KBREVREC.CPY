@@ -0,0 +1,8 @@
+      *    KEYBOARD REVIEW RECORD - ONE ROW PER SUBMITTED REVIEW,
+      *    KEYED BY KB-ID (data/KEYBOARD.DAT). FIELDS SEPARATED BY '|'.
+       01  KB-REVIEW-RECORD.
+           05  KBR-KB-ID            PIC X(8).
+           05  KBR-NAME             PIC X(40).
+           05  KBR-RATING           PIC 9.
+           05  KBR-BODY             PIC X(300).
+           05  KBR-DATE             PIC X(8).
