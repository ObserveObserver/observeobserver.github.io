@@ -4,14 +4,33 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BLOG-FILE ASSIGN TO "data/BLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           COPY 'BLOGFD.CPY'.
        WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
            COPY 'DICTIONARY.CPY'.
+           COPY 'BLOGREC.CPY'.
+           COPY 'SITECFG.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  BLOG-EOF                    VALUE 'Y'.
+       01  WS-PAGE-ID          PIC X(20)   VALUE 'BLOG'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'blog - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'blogs :+)'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE 'blog'.
        PROCEDURE DIVISION.
-           DISPLAY
-               'CONTENT-TYPE: TEXT/HTML'
-               NL
-           END-DISPLAY.
+           CALL 'COUNTER' USING WS-PAGE-ID.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
            DISPLAY
                HEAD
                  NL
@@ -27,38 +46,56 @@
                  CLOSE-META
                  NL
                  META PROP BECOMES '"og:url"'
-                      CON BECOMES '"HTTPS://OBSERVE.OBSERVER/BLOG.HTML"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'blog' QUOTE
                  CLOSE-META
                  NL
                  META PROP BECOMES '"og:image"'
-                     CON BECOMES '"https://observe.observer/f/preview.jp
-      -    'g"'
+                     CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                         'f/preview.jpg' QUOTE
                  CLOSE-META
                  NL
                  META PROP BECOMES '"og:description"'
-                      CON BECOMES 'blogs :+)'
+                      CON BECOMES '"blogs :+)"'
                  CLOSE-META
            END-DISPLAY.
-           CALL 'HEAD'.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
            DISPLAY
                END-HEAD
                NL
                BODY
            END-DISPLAY.
-           CALL 'BANNER'.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           OPEN INPUT BLOG-FILE.
+           PERFORM UNTIL BLOG-EOF
+               READ BLOG-FILE
+                   AT END
+                       SET BLOG-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-BLOG-RECORD
+                       PERFORM EMIT-BLOG-LISTING
+               END-READ
+           END-PERFORM.
+           CLOSE BLOG-FILE.
            DISPLAY
-                 STYLE
-                   '.bloglink {FONT-WEIGHT:BOLD; FONT-STYLE:ITALIC}'
-                 END-STYLE
-                 DIV LINEAGE BECOMES 'listing' CLOSE-DIV
-                   DIV LINEAGE BECOMES 'title' CLOSE-DIV
-                     H1 CLOSE-H1
-                       'coming soon :+)'
-                     END-H1
-                   END-DIV
-                 END-DIV
                  MIDDLE
-                   IMAGE SRC BECOMES '"f/logo.png"' CLOSE-IMAGE
+                   IMAGE SRC BECOMES '"f/logo.png"'
+                        SRCSET BECOMES
+                            '"f/logo.png 1x, f/logo@2x.png 2x"'
+                        ALT-ATTR BECOMES
+                            '"*observe.observer logo"' CLOSE-IMAGE
                  END-MIDDLE
                  MIDDLE
                    LINK URL BECOMES '"https://github.com/ObserveObserver
@@ -70,4 +107,38 @@
                END-BODY
            END-DISPLAY.
        GOBACK.
+
+       PARSE-BLOG-RECORD.
+           UNSTRING BLOG-FILE-LINE DELIMITED BY '|'
+               INTO BLOG-ID BLOG-TITLE BLOG-EXCERPT
+                    BLOG-PUBDATE BLOG-PROGRAM
+           END-UNSTRING.
+
+       EMIT-BLOG-LISTING.
+           DISPLAY
+               DIV LINEAGE BECOMES 'listing' CLOSE-DIV
+                 DIV LINEAGE BECOMES 'title' CLOSE-DIV
+           END-DISPLAY.
+           IF BLOG-PROGRAM NOT = SPACES
+               DISPLAY
+                   LINK URL BECOMES QUOTE
+                        FUNCTION TRIM(BLOG-PROGRAM) QUOTE
+                   CLOSE-LINK
+               END-DISPLAY
+           END-IF.
+           DISPLAY
+                     H1 CLOSE-H1
+                       FUNCTION TRIM(BLOG-TITLE)
+                     END-H1
+           END-DISPLAY.
+           IF BLOG-PROGRAM NOT = SPACES
+               DISPLAY END-LINK END-DISPLAY
+           END-IF.
+           DISPLAY
+                   END-DIV
+                   PARA CLOSE-PARA
+                     FUNCTION TRIM(BLOG-EXCERPT)
+                   END-PARA
+                 END-DIV
+           END-DISPLAY.
        END PROGRAM BLOG.
