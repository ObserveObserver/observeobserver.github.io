@@ -0,0 +1,5 @@
+      *    LINE-SEQUENTIAL CHECKPOINT - ONE YYYYMMDD LINE HOLDING THE
+      *    NEWEST PUBDATE A BATCH JOB HAS ALREADY PROCESSED, SO A
+      *    RERUN CAN SKIP STORIES THAT HAVEN'T CHANGED SINCE.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-LINE    PIC X(8).
