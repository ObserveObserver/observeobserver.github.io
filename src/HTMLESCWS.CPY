@@ -0,0 +1,7 @@
+      *    WORKING STORAGE FOR HTML ESCAPING (SEE HTMLESC.CPY)
+       01  WS-HTML-IN               PIC X(500).
+       01  WS-HTML-OUT              PIC X(3000).
+       01  WS-HTML-LEN              PIC 9(4).
+       01  WS-HTML-OUT-LEN          PIC 9(4).
+       01  WS-HTML-I                PIC 9(4).
+       01  WS-HTML-CH               PIC X.
