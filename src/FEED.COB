@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'application/rss+xml'.
+           COPY 'STORYREC.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+           COPY 'SITECFG.CPY'.
+       01  WS-RFC822-DATE      PIC X(32).
+       01  WS-MONTH-NAME       PIC X(3).
+       01  WS-MM               PIC 99.
+       PROCEDURE DIVISION.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               '<?xml version="1.0" encoding="UTF-8"?>'
+           END-DISPLAY.
+           DISPLAY
+               '<rss version="2.0"><channel>'
+           END-DISPLAY.
+           DISPLAY
+               '<title>*observe.observer</title>'
+           END-DISPLAY.
+           DISPLAY
+               '<link>' FUNCTION TRIM(WS-BASE-URL) '</link>'
+           END-DISPLAY.
+           DISPLAY
+               '<description>stories from *observe.observer</descriptio
+      -    'n>'
+           END-DISPLAY.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                           PERFORM EMIT-FEED-ITEM
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           DISPLAY
+               '</channel></rss>'
+           END-DISPLAY.
+       GOBACK.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+
+       EMIT-FEED-ITEM.
+           PERFORM FORMAT-RFC822-DATE.
+           DISPLAY
+               '<item>'
+           END-DISPLAY.
+           DISPLAY
+               '<title><![CDATA[' FUNCTION TRIM(STORY-TITLE)
+               ']]></title>'
+           END-DISPLAY.
+           DISPLAY
+               '<link>' FUNCTION TRIM(WS-BASE-URL)
+               FUNCTION TRIM(STORY-PROGRAM) '</link>'
+           END-DISPLAY.
+           DISPLAY
+               '<guid>' FUNCTION TRIM(WS-BASE-URL)
+               FUNCTION TRIM(STORY-PROGRAM) '</guid>'
+           END-DISPLAY.
+           DISPLAY
+               '<pubDate>' FUNCTION TRIM(WS-RFC822-DATE) '</pubDate>'
+           END-DISPLAY.
+           DISPLAY
+               '<description><![CDATA[' FUNCTION TRIM(STORY-EXCERPT)
+               ']]></description>'
+           END-DISPLAY.
+           DISPLAY
+               '</item>'
+           END-DISPLAY.
+
+       FORMAT-RFC822-DATE.
+           MOVE STORY-PUBDATE(5:2) TO WS-MM.
+           EVALUATE WS-MM
+               WHEN 1  MOVE 'Jan' TO WS-MONTH-NAME
+               WHEN 2  MOVE 'Feb' TO WS-MONTH-NAME
+               WHEN 3  MOVE 'Mar' TO WS-MONTH-NAME
+               WHEN 4  MOVE 'Apr' TO WS-MONTH-NAME
+               WHEN 5  MOVE 'May' TO WS-MONTH-NAME
+               WHEN 6  MOVE 'Jun' TO WS-MONTH-NAME
+               WHEN 7  MOVE 'Jul' TO WS-MONTH-NAME
+               WHEN 8  MOVE 'Aug' TO WS-MONTH-NAME
+               WHEN 9  MOVE 'Sep' TO WS-MONTH-NAME
+               WHEN 10 MOVE 'Oct' TO WS-MONTH-NAME
+               WHEN 11 MOVE 'Nov' TO WS-MONTH-NAME
+               WHEN 12 MOVE 'Dec' TO WS-MONTH-NAME
+           END-EVALUATE.
+           STRING STORY-PUBDATE(7:2) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-MONTH-NAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  STORY-PUBDATE(1:4) DELIMITED BY SIZE
+                  ' 00:00:00 GMT' DELIMITED BY SIZE
+               INTO WS-RFC822-DATE
+           END-STRING.
+       END PROGRAM FEED.
