@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATUS.
+      *    SITE HEALTH PAGE - SHOWS WHEN THE SITE WAS LAST BUILT (THE
+      *    SAME data/BUILD-STAMP.TXT HTTPHDR.CBL USES FOR THE
+      *    LAST-MODIFIED HEADER) AND WHETHER scripts/build.sh'S
+      *    SOURCE VALIDATION PASSED, FROM data/BUILD-CHECKS.DAT. THE
+      *    CORE SHARED PROGRAMS (BANNER, HEAD, STORY) AND INDEX.COB
+      *    ALL COMPILE TOGETHER IN ONE build.sh RUN, SO THEY SHARE THE
+      *    SAME BUILD TIMESTAMP RATHER THAN EACH CARRYING ITS OWN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAMP-FILE ASSIGN TO "data/BUILD-STAMP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAMP-STATUS.
+           SELECT CHECK-FILE ASSIGN TO "data/BUILD-CHECKS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STAMPFD.CPY'.
+           COPY 'CHECKFD.CPY'.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'SITECFG.CPY'.
+           COPY 'CHECKREC.CPY'.
+       01  WS-STAMP-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-STAMP-LINE       PIC X(40)   VALUE SPACES.
+       01  WS-CHECK-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-CHECK-EOF        PIC X       VALUE 'N'.
+               88  CHECK-EOF                   VALUE 'Y'.
+       01  WS-MONITORED-IDX    PIC 9(2)    VALUE 0.
+       01  WS-MONITORED-NAMES.
+               05  PIC X(12)       VALUE 'INDEX.COB'.
+               05  PIC X(12)       VALUE 'BANNER.CBL'.
+               05  PIC X(12)       VALUE 'HEAD.CBL'.
+               05  PIC X(12)       VALUE 'STORY.CBL'.
+       01  WS-MONITORED-TABLE REDEFINES WS-MONITORED-NAMES.
+               05  WS-MONITORED-NAME
+                   OCCURS 4 TIMES   PIC X(12).
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'status - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'Build and validation status for
+      -    '*observe.observer'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE 'Y'.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE 'status'.
+       PROCEDURE DIVISION.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'status - *observe.observer'
+                 END-CAPTION
+                 META PROP BECOMES '"og:title"'
+                      CON BECOMES '"status - *observe.observer"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:type"'
+                      CON BECOMES '"website"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:url"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'status' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:description"'
+                      CON BECOMES
+                          '"Build and validation status for *observe.o
+      -    'bserver."'
+                 CLOSE-META
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           PERFORM READ-BUILD-STAMP.
+           DISPLAY
+               DIV LINEAGE BECOMES 'statuspage' CLOSE-DIV
+                 H1 CLOSE-H1
+                   'site status'
+                 END-H1
+           END-DISPLAY.
+           PERFORM EMIT-BUILD-STAMP.
+           PERFORM EMIT-MONITORED-PROGRAMS.
+           PERFORM EMIT-VALIDATION-CHECKS.
+           DISPLAY
+               END-DIV
+               END-BODY
+           END-DISPLAY.
+       GOBACK.
+
+       READ-BUILD-STAMP.
+           MOVE SPACES TO WS-STAMP-LINE.
+           OPEN INPUT STAMP-FILE.
+           IF WS-STAMP-STATUS = '00'
+               READ STAMP-FILE
+                   AT END
+                       MOVE SPACES TO WS-STAMP-LINE
+                   NOT AT END
+                       MOVE STAMP-FILE-LINE TO WS-STAMP-LINE
+               END-READ
+               CLOSE STAMP-FILE
+           END-IF.
+
+       EMIT-BUILD-STAMP.
+           DISPLAY
+               PARA CLOSE-PARA
+                 BOLD 'last build: ' END-BOLD
+           END-DISPLAY.
+           IF WS-STAMP-LINE = SPACES
+               DISPLAY 'unknown - no build has run yet'
+                   WITH NO ADVANCING
+           ELSE
+               DISPLAY FUNCTION TRIM(WS-STAMP-LINE) WITH NO ADVANCING
+           END-IF.
+           DISPLAY
+               END-PARA
+           END-DISPLAY.
+
+       EMIT-MONITORED-PROGRAMS.
+           DISPLAY
+               PARA CLOSE-PARA
+                 BOLD 'compiled as of last build: ' END-BOLD
+               END-PARA
+               DIV LINEAGE BECOMES 'monitoredprograms' CLOSE-DIV
+           END-DISPLAY.
+           PERFORM VARYING WS-MONITORED-IDX FROM 1 BY 1
+                   UNTIL WS-MONITORED-IDX > 4
+               DISPLAY
+                   DIV LINEAGE BECOMES 'monitoredprogram' CLOSE-DIV
+                     FUNCTION TRIM(WS-MONITORED-NAME(WS-MONITORED-IDX))
+                   END-DIV
+               END-DISPLAY
+           END-PERFORM.
+           DISPLAY
+               END-DIV
+           END-DISPLAY.
+
+       PARSE-CHECK-RECORD.
+           UNSTRING CHECK-FILE-LINE DELIMITED BY '|'
+               INTO CHECK-NAME CHECK-RESULT
+           END-UNSTRING.
+
+       EMIT-VALIDATION-CHECKS.
+           DISPLAY
+               PARA CLOSE-PARA
+                 BOLD 'last validation run: ' END-BOLD
+               END-PARA
+               DIV LINEAGE BECOMES 'validationchecks' CLOSE-DIV
+           END-DISPLAY.
+           OPEN INPUT CHECK-FILE.
+           IF WS-CHECK-STATUS = '00'
+               PERFORM UNTIL CHECK-EOF
+                   READ CHECK-FILE
+                       AT END
+                           SET CHECK-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PARSE-CHECK-RECORD
+                           DISPLAY
+                               DIV LINEAGE BECOMES 'validationcheck'
+                               CLOSE-DIV
+                                 FUNCTION TRIM(CHECK-NAME) ': '
+                                 FUNCTION TRIM(CHECK-RESULT)
+                               END-DIV
+                   END-READ
+               END-PERFORM
+               CLOSE CHECK-FILE
+           ELSE
+               DISPLAY
+                   PARA CLOSE-PARA
+                     'no validation log yet - run scripts/build.sh'
+                   END-PARA
+               END-DISPLAY
+           END-IF.
+           DISPLAY
+               END-DIV
+           END-DISPLAY.
+       END PROGRAM STATUS.
