@@ -45,6 +45,15 @@
        01  STYLE-ATTR  PIC X(6)    VALUE ' STYLE'.
        01  BOLD        PIC X(6)    VALUE '<BOLD>'.
        01  END-BOLD    PIC X(7)    VALUE '</BOLD>'.
+       01  FORM        PIC X(6)    VALUE '<FORM '.
+       01  END-FORM    PIC X(7)    VALUE '</FORM>'.
+       01  FORMINPUT   PIC X(7)    VALUE '<INPUT '.
+       01  FORMMETHOD  PIC X(7)    VALUE ' METHOD'.
+       01  ACTION      PIC X(7)    VALUE ' ACTION'.
+       01  VAL         PIC X(6)    VALUE ' VALUE'.
+       01  HREFLANG    PIC X(9)    VALUE ' HREFLANG'.
+       01  ALT-ATTR    PIC X(4)    VALUE ' ALT'.
+       01  SRCSET      PIC X(7)    VALUE ' SRCSET'.
       *    CLASSES/ID'S
        01  STORYTITLE  PIC X(100).
        01  CLOSED      PIC X       VALUE '>'.
@@ -55,3 +64,5 @@
        01  CLOSE-PARA  PIC X       VALUE '>'.
        01  CLOSE-IMAGE PIC X       VALUE '>'.
        01 CLOSE-SCRIPT PIC X       VALUE '>'.
+       01  CLOSE-FORM  PIC X       VALUE '>'.
+       01  CLOSE-INPUT PIC X       VALUE '>'.
