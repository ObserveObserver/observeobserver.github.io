@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNTER.
+      *    APPENDS ONE ROW TO data/HITS.DAT EVERY TIME A CGI PROGRAM
+      *    IS HIT, KEYED BY THE PAGE ID THE CALLER PASSES IN. CALLED
+      *    FROM INDEX/BLOG/KB/STORY SO THERE IS A RECORD OF TRAFFIC
+      *    PER PAGE WITHOUT A THIRD-PARTY ANALYTICS SCRIPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIT-FILE ASSIGN TO "data/HITS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'HITFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'HITREC.CPY'.
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-FILE-STATUS      PIC X(2)    VALUE '00'.
+       LINKAGE SECTION.
+       01  LS-PAGE-ID          PIC X(20).
+       PROCEDURE DIVISION USING LS-PAGE-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE LS-PAGE-ID TO HIT-PAGE-ID.
+           MOVE WS-TIMESTAMP(1:8) TO HIT-DATE.
+           MOVE SPACES TO HIT-FILE-LINE.
+           STRING FUNCTION TRIM(HIT-PAGE-ID) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  HIT-DATE DELIMITED BY SIZE
+               INTO HIT-FILE-LINE
+           END-STRING.
+           OPEN EXTEND HIT-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT HIT-FILE
+           END-IF.
+           WRITE HIT-FILE-LINE.
+           CLOSE HIT-FILE.
+       GOBACK.
+       END PROGRAM COUNTER.
