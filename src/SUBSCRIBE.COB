@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBSCRIBE.
+      *    ACCEPTS AN EMAIL ADDRESS FROM A FORM POST, VALIDATES IT,
+      *    AND APPENDS IT TO data/SUBSCRIBERS.DAT. THE COMPANION
+      *    BATCH JOB NOTIFY.COB MAILS THIS LIST WHENEVER data/STORY.DAT
+      *    (THE FILE BEHIND INDEX.COB) PICKS UP A NEW ENTRY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBSCRIBER-FILE ASSIGN TO "data/SUBSCRIBERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUB-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'SUBFD.CPY'.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+           COPY 'DICTIONARY.CPY'.
+           COPY 'SITECFG.CPY'.
+           COPY 'SUBREC.CPY'.
+           COPY 'URLDECWS.CPY'.
+       01  WS-SUB-STATUS       PIC X(2)    VALUE '00'.
+       01  WS-REQUEST-METHOD   PIC X(10).
+       01  WS-POST-BODY        PIC X(200).
+       01  WS-FIELD-EMAIL      PIC X(60).
+       01  WS-EMAIL-LOCAL      PIC X(60).
+       01  WS-EMAIL-DOMAIN     PIC X(60).
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-AT-COUNT         PIC 9(3)    VALUE 0.
+       01  WS-DOT-COUNT        PIC 9(3)    VALUE 0.
+       01  WS-BAD-COUNT        PIC 9(3)    VALUE 0.
+       01  WS-EMAIL-OK         PIC X       VALUE 'N'.
+               88  EMAIL-VALID                 VALUE 'Y'.
+       01  WS-SUBSCRIBED       PIC X       VALUE 'N'.
+               88  SUBSCRIBED-OK                VALUE 'Y'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'subscribe - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'Get notified when a new story goes up.'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE SPACES.
+       PROCEDURE DIVISION.
+           ACCEPT WS-REQUEST-METHOD FROM ENVIRONMENT 'REQUEST_METHOD'.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REQUEST-METHOD))
+                   = 'POST'
+               PERFORM ACCEPT-SUBMISSION
+               PERFORM VALIDATE-EMAIL
+               IF EMAIL-VALID
+                   PERFORM APPEND-SUBSCRIBER-RECORD
+                   SET SUBSCRIBED-OK TO TRUE
+               END-IF
+           END-IF.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               DOC
+               HEAD
+                 NL
+                 CAPTION
+                   'subscribe - *observe.observer'
+                 END-CAPTION
+                 META PROP BECOMES '"og:title"'
+                      CON BECOMES '"subscribe - *observe.observer"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:type"'
+                      CON BECOMES '"website"'
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:url"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'SUBSCRIBE.COB' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:description"'
+                      CON BECOMES
+                          '"Get notified when a new story goes up."'
+                 CLOSE-META
+           END-DISPLAY.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               END-HEAD
+               NL
+               BODY
+           END-DISPLAY.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
+           DISPLAY
+               DIV LINEAGE BECOMES 'subscribeform' CLOSE-DIV
+                 H1 CLOSE-H1
+                   'subscribe'
+                 END-H1
+                 PARA CLOSE-PARA
+                   'leave your email to hear about new stories.'
+                 END-PARA
+                 FORM FORMMETHOD BECOMES '"POST"'
+                      ACTION BECOMES '"SUBSCRIBE.COB"' CLOSE-FORM
+                   FORMINPUT KIND BECOMES '"email"'
+                             NAM BECOMES '"email"' CLOSE-INPUT
+                   FORMINPUT KIND BECOMES '"submit"'
+                             VAL BECOMES '"subscribe"' CLOSE-INPUT
+                 END-FORM
+           END-DISPLAY.
+           IF SUBSCRIBED-OK
+               DISPLAY
+                   PARA CLOSE-PARA
+                     'thanks - you are on the list.'
+                   END-PARA
+               END-DISPLAY
+           ELSE
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REQUEST-METHOD))
+                       = 'POST'
+                   DISPLAY
+                       PARA CLOSE-PARA
+                         'that did not look like a valid email.'
+                       END-PARA
+                   END-DISPLAY
+               END-IF
+           END-IF.
+           DISPLAY
+               END-DIV
+               END-BODY
+           END-DISPLAY.
+       GOBACK.
+
+       ACCEPT-SUBMISSION.
+           MOVE SPACES TO WS-POST-BODY.
+           ACCEPT WS-POST-BODY.
+           PERFORM EXTRACT-FIELD.
+
+       EXTRACT-FIELD.
+           MOVE SPACES TO WS-FIELD-EMAIL.
+           INSPECT WS-POST-BODY REPLACING ALL '+' BY ' '.
+           IF WS-POST-BODY(1:6) = 'email='
+               MOVE WS-POST-BODY(7:) TO WS-FIELD-EMAIL
+           END-IF.
+           MOVE WS-FIELD-EMAIL TO WS-URL-IN.
+           PERFORM DECODE-URL-STRING.
+           MOVE WS-URL-OUT TO WS-FIELD-EMAIL.
+
+       VALIDATE-EMAIL.
+           MOVE 'N' TO WS-EMAIL-OK.
+           MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN.
+           MOVE 0 TO WS-BAD-COUNT.
+           INSPECT FUNCTION TRIM(WS-FIELD-EMAIL)
+               TALLYING WS-BAD-COUNT FOR ALL ';' ALL '|' ALL '&'
+                   ALL '$' ALL '`' ALL '\' ALL '"' ALL '''' ALL '<'
+                   ALL '>' ALL '(' ALL ')' ALL ' '.
+           IF WS-BAD-COUNT = 0 AND FUNCTION TRIM(WS-FIELD-EMAIL)
+                   NOT = SPACES
+               MOVE 0 TO WS-AT-COUNT
+               INSPECT FUNCTION TRIM(WS-FIELD-EMAIL)
+                   TALLYING WS-AT-COUNT FOR ALL '@'
+               IF WS-AT-COUNT = 1
+                   UNSTRING WS-FIELD-EMAIL DELIMITED BY '@'
+                       INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+                   END-UNSTRING
+                   IF FUNCTION TRIM(WS-EMAIL-LOCAL) NOT = SPACES
+                           AND FUNCTION TRIM(WS-EMAIL-DOMAIN)
+                               NOT = SPACES
+                       MOVE 0 TO WS-DOT-COUNT
+                       INSPECT FUNCTION TRIM(WS-EMAIL-DOMAIN)
+                           TALLYING WS-DOT-COUNT FOR ALL '.'
+                       IF WS-DOT-COUNT > 0
+                           SET EMAIL-VALID TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPEND-SUBSCRIBER-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE FUNCTION TRIM(WS-FIELD-EMAIL) TO SUBSCRIBER-EMAIL.
+           MOVE WS-TIMESTAMP(1:8) TO SUBSCRIBER-DATE.
+           MOVE SPACES TO SUBSCRIBER-FILE-LINE.
+           STRING FUNCTION TRIM(SUBSCRIBER-EMAIL) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  SUBSCRIBER-DATE DELIMITED BY SIZE
+               INTO SUBSCRIBER-FILE-LINE
+           END-STRING.
+           OPEN EXTEND SUBSCRIBER-FILE.
+           IF WS-SUB-STATUS NOT = '00'
+               OPEN OUTPUT SUBSCRIBER-FILE
+           END-IF.
+           WRITE SUBSCRIBER-FILE-LINE.
+           CLOSE SUBSCRIBER-FILE.
+
+           COPY 'URLDEC.CPY'.
+       END PROGRAM SUBSCRIBE.
