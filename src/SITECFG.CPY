@@ -0,0 +1,6 @@
+      *    SITE-WIDE CONFIGURATION - THE SCHEME AND DOMAIN EVERY
+      *    ABSOLUTE URL ON THE SITE IS BUILT FROM, SO A SCHEME CHANGE
+      *    OR DOMAIN MOVE IS A ONE-PLACE EDIT INSTEAD OF A GREP-AND-FIX
+      *    ACROSS EVERY PROGRAM.
+       01  WS-BASE-URL         PIC X(40)
+                               VALUE 'https://observe.observer/'.
