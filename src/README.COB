@@ -1,17 +1,46 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. K.
+       PROGRAM-ID. README.
+      *    HTTP_USER_AGENT/HTTP_ACCEPT ARE SNIFFED SO A NON-BROWSER
+      *    CLIENT (CURL, WGET, ANYTHING NOT SENDING AN HTML ACCEPT
+      *    HEADER) GETS THE NFO TEXT DIRECTLY INSTEAD OF THE
+      *    JQUERY/readme.js-DRIVEN SHELL, WHICH RENDERS AS NOTHING
+      *    WITHOUT A BROWSER TO RUN THE SCRIPT.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
+       01  WS-PLAIN-CONTENT-TYPE PIC X(40)
+               VALUE 'TEXT/PLAIN'.
            COPY 'DICTIONARY.CPY'.
+           COPY 'SITECFG.CPY'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'README.NFO - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'The obligatory NFO file.'.
+       01  WS-USER-AGENT       PIC X(120).
+       01  WS-USER-AGENT-UPPER PIC X(120).
+       01  WS-HTTP-ACCEPT      PIC X(120).
+       01  WS-HTTP-ACCEPT-UPPER PIC X(120).
+       01  WS-SNIFF-TALLY      PIC 9(3)    VALUE 0.
+       01  WS-PLAIN-CLIENT     PIC X       VALUE 'N'.
+               88  PLAIN-TEXT-CLIENT           VALUE 'Y'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE 'readme'.
        PROCEDURE DIVISION.
-           DISPLAY
-               'CONTENT-TYPE: TEXT/HTML'
-               NL
-           END-DISPLAY.
+           ACCEPT WS-USER-AGENT FROM ENVIRONMENT 'HTTP_USER_AGENT'.
+           ACCEPT WS-HTTP-ACCEPT FROM ENVIRONMENT 'HTTP_ACCEPT'.
+           PERFORM DETECT-PLAIN-CLIENT.
+           IF PLAIN-TEXT-CLIENT
+               PERFORM EMIT-PLAIN-README
+               GOBACK
+           END-IF.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
            DISPLAY
              DOC
                HEAD
@@ -19,29 +48,48 @@
                  CAPTION
                    'README.NFO - *observe.observer'
                  END-CAPTION
-                 META BECOMES '"og:title"'
-                   CON BECOMES '"m - *observe.observer"'
+                 META PROP BECOMES '"og:title"'
+                   CON BECOMES '"README.NFO - *observe.observer"'
                  CLOSE-META
                  NL
-                 META BECOMES '"og:type"'
+                 META PROP BECOMES '"og:type"'
                    CON BECOMES '"website"'
                  CLOSE-META
                  NL
-                 META BECOMES '"og:url"'
-                   CON BECOMES '"HTTPS://OBSERVE.OBSERVER/L.HTML"'
+                 META PROP BECOMES '"og:url"'
+                   CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                       'readme' QUOTE
+                 CLOSE-META
+                 NL
+                 META PROP BECOMES '"og:image"'
+                   CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                       'f/preview.jpg' QUOTE
                  CLOSE-META
                  NL
-                 META BECOMES '"og:image"'
-                   CON BECOMES '"http://observe.observer/f/PREVIEW.JPG"'
+                 META PROP BECOMES '"og:description"'
+                   CON BECOMES QUOTE
+                       FUNCTION TRIM(WS-HEAD-DESC) QUOTE
                  CLOSE-META
            END-DISPLAY.
-           CALL 'HEAD'.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
            DISPLAY
                END-HEAD
                NL
                BODY
            END-DISPLAY.
-           CALL 'BANNER'.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
            DISPLAY
                  DIV LINEAGE BECOMES '"story"' CLOSE-DIV
                    SCRIPT SRC BECOMES
@@ -56,4 +104,52 @@
                END-BODY
            END-DISPLAY.
        GOBACK.
-       END PROGRAM K.
+
+       DETECT-PLAIN-CLIENT.
+           MOVE FUNCTION UPPER-CASE(WS-USER-AGENT)
+               TO WS-USER-AGENT-UPPER.
+           MOVE FUNCTION UPPER-CASE(WS-HTTP-ACCEPT)
+               TO WS-HTTP-ACCEPT-UPPER.
+           MOVE 'N' TO WS-PLAIN-CLIENT.
+           MOVE 0 TO WS-SNIFF-TALLY.
+           INSPECT WS-USER-AGENT-UPPER
+               TALLYING WS-SNIFF-TALLY FOR ALL 'CURL'.
+           IF WS-SNIFF-TALLY > 0
+               SET PLAIN-TEXT-CLIENT TO TRUE
+           END-IF.
+           MOVE 0 TO WS-SNIFF-TALLY.
+           INSPECT WS-USER-AGENT-UPPER
+               TALLYING WS-SNIFF-TALLY FOR ALL 'WGET'.
+           IF WS-SNIFF-TALLY > 0
+               SET PLAIN-TEXT-CLIENT TO TRUE
+           END-IF.
+           IF WS-HTTP-ACCEPT-UPPER NOT = SPACES
+               MOVE 0 TO WS-SNIFF-TALLY
+               INSPECT WS-HTTP-ACCEPT-UPPER
+                   TALLYING WS-SNIFF-TALLY FOR ALL 'HTML'
+               IF WS-SNIFF-TALLY = 0
+                   SET PLAIN-TEXT-CLIENT TO TRUE
+               END-IF
+           END-IF.
+
+       EMIT-PLAIN-README.
+           CALL 'HTTPHDR' USING WS-PLAIN-CONTENT-TYPE.
+           DISPLAY '================================================'.
+           DISPLAY '  README.NFO - *observe.observer'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+           DISPLAY 'The obligatory NFO file.'.
+           DISPLAY ' '.
+           DISPLAY 'this site is written in COBOL, rendered through'.
+           DISPLAY 'a handful of CGI programs - no framework, no'.
+           DISPLAY 'database beyond flat files, compiled straight to'.
+           DISPLAY 'native binaries. the browser version of this page'.
+           DISPLAY 'is a jQuery-driven animated NFO; since you are'.
+           DISPLAY 'reading this with something other than a browser,'.
+           DISPLAY 'you get the plain text instead.'.
+           DISPLAY ' '.
+           DISPLAY 'written in OpenCOBOL - source:'.
+           DISPLAY 'https://github.com/ObserveObserver/'
+               'observeobserver.github.io/tree/master/src'.
+           DISPLAY '================================================'.
+       END PROGRAM README.
