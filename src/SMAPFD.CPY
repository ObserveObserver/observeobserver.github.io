@@ -0,0 +1,6 @@
+      *    LINE-SEQUENTIAL CACHE OF ALREADY-RENDERED SITEMAP <url>
+      *    FRAGMENTS, ONE ROW PER STORY, KEYED BY STORY-ID - LETS
+      *    SITEMAP.COB SKIP RE-FORMATTING A STORY IT HAS ALREADY
+      *    CACHED ON A ROUTINE REBUILD
+       FD  URLCACHE-FILE.
+       01  URLCACHE-FILE-LINE      PIC X(300).
