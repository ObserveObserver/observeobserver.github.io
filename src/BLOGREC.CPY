@@ -0,0 +1,7 @@
+      *    BLOG MASTER RECORD - ONE ROW PER ENTRY SHOWN ON BLOG.COB
+       01  BLOG-RECORD.
+           05  BLOG-ID             PIC X(8).
+           05  BLOG-TITLE          PIC X(60).
+           05  BLOG-EXCERPT        PIC X(500).
+           05  BLOG-PUBDATE        PIC X(8).
+           05  BLOG-PROGRAM        PIC X(12).
