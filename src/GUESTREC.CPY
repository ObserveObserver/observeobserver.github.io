@@ -0,0 +1,5 @@
+      *    GUESTBOOK MASTER RECORD - ONE ROW PER VISITOR SUBMISSION
+       01  GUEST-RECORD.
+           05  GUEST-NAME          PIC X(40).
+           05  GUEST-MESSAGE       PIC X(300).
+           05  GUEST-DATE          PIC X(8).
