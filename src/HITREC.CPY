@@ -0,0 +1,4 @@
+      *    HIT LOG RECORD - FIELDS SEPARATED BY '|'
+       01  HIT-RECORD.
+           05  HIT-PAGE-ID         PIC X(20).
+           05  HIT-DATE            PIC X(8).
