@@ -0,0 +1,3 @@
+      *    LINE-SEQUENTIAL LEGACY REDIRECT MAP - FIELDS SEPARATED BY '|'
+       FD  LEGACY-FILE.
+       01  LEGACY-FILE-LINE        PIC X(60).
