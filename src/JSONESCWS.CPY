@@ -0,0 +1,7 @@
+      *    WORKING STORAGE FOR JSON STRING ESCAPING (SEE JSONESC.CPY)
+       01  WS-JSON-IN              PIC X(500).
+       01  WS-JSON-OUT             PIC X(1200).
+       01  WS-JSON-LEN             PIC 9(4).
+       01  WS-JSON-OUT-LEN         PIC 9(4).
+       01  WS-JSON-I               PIC 9(4).
+       01  WS-JSON-CH              PIC X.
