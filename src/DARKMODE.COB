@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DARKMODE.
+      *    FLIPS THE "theme" COOKIE HEAD.CBL READS TO DECIDE THE
+      *    theme-color META VALUE/DARK STYLE BLOCK, THEN REDIRECTS
+      *    BACK WHERE THE VISITOR CAME FROM, SO THE CHOICE PERSISTS
+      *    SERVER-SIDE INSTEAD OF FLASHING WHITE ON THE NEXT LOAD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COOKIE           PIC X(200).
+       01  WS-REFERER          PIC X(200).
+       01  WS-COOKIE-LEN       PIC 9(4).
+       01  WS-SCAN-POS         PIC 9(4).
+       01  WS-DARK-MODE        PIC X       VALUE 'N'.
+               88  DARK-MODE                   VALUE 'Y'.
+       01  WS-NEW-THEME        PIC X(5).
+       PROCEDURE DIVISION.
+           ACCEPT WS-COOKIE FROM ENVIRONMENT 'HTTP_COOKIE'.
+           ACCEPT WS-REFERER FROM ENVIRONMENT 'HTTP_REFERER'.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COOKIE))
+               TO WS-COOKIE-LEN.
+           IF WS-COOKIE-LEN > 9
+               COMPUTE WS-COOKIE-LEN = WS-COOKIE-LEN - 9
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-SCAN-POS > WS-COOKIE-LEN OR DARK-MODE
+                   IF WS-COOKIE(WS-SCAN-POS:10) = 'theme=dark'
+                       SET DARK-MODE TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF DARK-MODE
+               MOVE 'light' TO WS-NEW-THEME
+           ELSE
+               MOVE 'dark' TO WS-NEW-THEME
+           END-IF.
+           IF FUNCTION TRIM(WS-REFERER) = SPACES
+               MOVE 'https://observe.observer' TO WS-REFERER
+           END-IF.
+           DISPLAY
+               'STATUS: 302 FOUND'
+               X'0A'
+               'SET-COOKIE: theme=' FUNCTION TRIM(WS-NEW-THEME)
+               '; PATH=/'
+               X'0A'
+               'LOCATION: ' FUNCTION TRIM(WS-REFERER)
+               X'0A'
+               X'0A'
+           END-DISPLAY.
+       GOBACK.
+       END PROGRAM DARKMODE.
