@@ -0,0 +1,53 @@
+      *    SHARED PARAGRAPH: PERCENT-DECODES WS-URL-IN INTO WS-URL-OUT
+      *    SO A '%XX' ESCAPE PRODUCED BY A BROWSER-ENCODED FORM/QUERY
+      *    FIELD (INCLUDING AN ESCAPED '&' OR '+') DOESN'T SURVIVE INTO
+      *    STORED TEXT AS LITERAL PERCENT-HEX. RUN THIS AFTER A FIELD
+      *    HAS ALREADY BEEN SPLIT OUT BY ITS '&NAME='-STYLE DELIMITER -
+      *    DECODING BEFORE THE SPLIT WOULD TURN AN ESCAPED '%26' BACK
+      *    INTO A LITERAL '&' AND CONFUSE THE NEXT UNSTRING. COPY INTO
+      *    THE PROCEDURE DIVISION OF ANY PROGRAM THAT ALSO COPIES
+      *    'URLDECWS.CPY' INTO WORKING-STORAGE.
+       DECODE-URL-STRING.
+           MOVE SPACES TO WS-URL-OUT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-URL-IN))
+               TO WS-URL-LEN.
+           MOVE 0 TO WS-URL-OUT-LEN.
+           MOVE 1 TO WS-URL-I.
+           PERFORM UNTIL WS-URL-I > WS-URL-LEN
+               MOVE WS-URL-IN(WS-URL-I:1) TO WS-URL-CH
+               IF WS-URL-CH = '%' AND WS-URL-I + 2 <= WS-URL-LEN
+                   MOVE WS-URL-IN(WS-URL-I + 1:1) TO WS-URL-NIBCH
+                   PERFORM HEX-NIBBLE-VALUE
+                   MOVE WS-URL-NIBVAL TO WS-URL-HIVAL
+                   MOVE WS-URL-IN(WS-URL-I + 2:1) TO WS-URL-NIBCH
+                   PERFORM HEX-NIBBLE-VALUE
+                   MOVE WS-URL-NIBVAL TO WS-URL-LOVAL
+                   COMPUTE WS-URL-BYTE =
+                       WS-URL-HIVAL * 16 + WS-URL-LOVAL
+                   ADD 1 TO WS-URL-OUT-LEN
+                   MOVE FUNCTION CHAR(WS-URL-BYTE + 1) TO
+                       WS-URL-OUT(WS-URL-OUT-LEN:1)
+                   ADD 3 TO WS-URL-I
+               ELSE
+                   ADD 1 TO WS-URL-OUT-LEN
+                   MOVE WS-URL-CH TO WS-URL-OUT(WS-URL-OUT-LEN:1)
+                   ADD 1 TO WS-URL-I
+               END-IF
+           END-PERFORM.
+
+       HEX-NIBBLE-VALUE.
+           EVALUATE TRUE
+               WHEN WS-URL-NIBCH >= '0' AND WS-URL-NIBCH <= '9'
+                   COMPUTE WS-URL-NIBVAL =
+                       FUNCTION ORD(WS-URL-NIBCH) - FUNCTION ORD('0')
+               WHEN WS-URL-NIBCH >= 'A' AND WS-URL-NIBCH <= 'F'
+                   COMPUTE WS-URL-NIBVAL =
+                       FUNCTION ORD(WS-URL-NIBCH) - FUNCTION ORD('A')
+                           + 10
+               WHEN WS-URL-NIBCH >= 'a' AND WS-URL-NIBCH <= 'f'
+                   COMPUTE WS-URL-NIBVAL =
+                       FUNCTION ORD(WS-URL-NIBCH) - FUNCTION ORD('a')
+                           + 10
+               WHEN OTHER
+                   MOVE 0 TO WS-URL-NIBVAL
+           END-EVALUATE.
