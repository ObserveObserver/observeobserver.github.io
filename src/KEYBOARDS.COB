@@ -4,14 +4,46 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KB-FILE ASSIGN TO "data/KEYBOARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REVIEW-FILE ASSIGN TO "data/KBREVIEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVIEW-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           COPY 'KBFD.CPY'.
+           COPY 'KBREVFD.CPY' REPLACING KB-REVIEW-FILE BY REVIEW-FILE
+               KB-REVIEW-FILE-LINE BY REVIEW-FILE-LINE.
        WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'TEXT/HTML'.
            COPY 'DICTIONARY.CPY'.
+           COPY 'KBREC.CPY'.
+           COPY 'KBREVREC.CPY'.
+           COPY 'SITECFG.CPY'.
+           COPY 'HTMLESCWS.CPY'.
+       01  WS-KBR-NAME-SAFE    PIC X(240).
+       01  WS-KBR-BODY-SAFE    PIC X(1800).
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  KB-EOF                      VALUE 'Y'.
+       01  WS-REVIEW-STATUS    PIC X(2)    VALUE '00'.
+       01  WS-REVIEW-EOF       PIC X       VALUE 'N'.
+               88  REVIEW-EOF                  VALUE 'Y'.
+       01  WS-RATING-DISPLAY   PIC X(5).
+       01  WS-PAGE-ID          PIC X(20)   VALUE 'KEYBOARDS'.
+       01  WS-HEAD-TITLE       PIC X(60)
+               VALUE 'keyboards - *observe.observer'.
+       01  WS-HEAD-DESC        PIC X(300)
+               VALUE 'a lonely ghosts thoughts on keyboards'.
+       01  WS-HEAD-ALT-LANG    PIC X(5)    VALUE SPACES.
+       01  WS-HEAD-ALT-URL     PIC X(60)   VALUE SPACES.
+       01  WS-HEAD-ROBOTS      PIC X(1)    VALUE SPACES.
+       01  WS-BANNER-TOKEN     PIC X(20)   VALUE 'keyboard'.
        PROCEDURE DIVISION.
-           DISPLAY
-               'CONTENT-TYPE: TEXT/HTML'
-               NL
-           END-DISPLAY.
+           CALL 'COUNTER' USING WS-PAGE-ID.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
            DISPLAY
                HEAD
                  NL
@@ -27,40 +59,91 @@
                  CLOSE-META
                  NL
                  META PROP BECOMES '"og:url"'
-                      CON BECOMES '"HTTPS://OBSERVE.OBSERVER/BLOG.HTML"'
+                      CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                          'keyboards' QUOTE
                  CLOSE-META
                  NL
                  META PROP BECOMES '"og:image"'
-                     CON BECOMES '"https://observe.observer/f/preview.jp
-      -    'g"'
+                     CON BECOMES QUOTE FUNCTION TRIM(WS-BASE-URL)
+                         'f/preview.jpg' QUOTE
                  CLOSE-META
                  NL
                  META PROP BECOMES '"og:description"'
-                      CON BECOMES 'a lonely ghosts thoughts on keyboards
-      -    ''
+                      CON BECOMES '"a lonely ghosts thoughts on keyboard
+      -    's"'
                  CLOSE-META
            END-DISPLAY.
-           CALL 'HEAD'.
+           CALL 'HEAD' USING WS-HEAD-ALT-LANG
+               WS-HEAD-ALT-URL WS-HEAD-TITLE WS-HEAD-DESC
+               WS-HEAD-ROBOTS
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'head unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
            DISPLAY
                END-HEAD
                NL
                BODY
            END-DISPLAY.
-           CALL 'BANNER'.
+           CALL 'BANNER' USING WS-BANNER-TOKEN
+               ON EXCEPTION
+                   DISPLAY
+                       EPITHET 'banner unavailable' END-EPITHET
+                   END-DISPLAY
+           END-CALL.
            DISPLAY
-                 STYLE
-                   '.keyboardlink {FONT-WEIGHT:BOLD; FONT-STYLE:ITALIC}'
-                 END-STYLE
                  DIV LINEAGE BECOMES 'listing' CLOSE-DIV
                    DIV LINEAGE BECOMES 'title' CLOSE-DIV
                      H1 CLOSE-H1
-                      'COMING SOON! first post will be full keyboard col
-      -    'lection review.'
+                       'keyboard collection'
                      END-H1
                    END-DIV
+                   DIV LINEAGE BECOMES 'kbtable' CLOSE-DIV
+                     DIV LINEAGE BECOMES 'kbrow kbheader' CLOSE-DIV
+                       DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                         'manufacturer'
+                       END-DIV
+                       DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                         'switch'
+                       END-DIV
+                       DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                         'layout'
+                       END-DIV
+                       DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                         'keycaps'
+                       END-DIV
+                       DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                         'acquired'
+                       END-DIV
+                       DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                         'rating'
+                       END-DIV
+                     END-DIV
+           END-DISPLAY.
+           OPEN INPUT KB-FILE.
+           PERFORM UNTIL KB-EOF
+               READ KB-FILE
+                   AT END
+                       SET KB-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-KB-RECORD
+                       PERFORM EMIT-KB-ROW
+               END-READ
+           END-PERFORM.
+           CLOSE KB-FILE.
+           DISPLAY
+                   END-DIV
                  END-DIV
+           END-DISPLAY.
+           PERFORM EMIT-ALL-REVIEW-GROUPS.
+           DISPLAY
                  MIDDLE
-                   IMAGE SRC BECOMES '"f/logo.png"' CLOSE-IMAGE
+                   IMAGE SRC BECOMES '"f/logo.png"'
+                        SRCSET BECOMES
+                            '"f/logo.png 1x, f/logo@2x.png 2x"'
+                        ALT-ATTR BECOMES
+                            '"*observe.observer logo"' CLOSE-IMAGE
                  END-MIDDLE
                  MIDDLE
                    LINK URL BECOMES '"https://github.com/ObserveObserver
@@ -72,4 +155,140 @@
                END-BODY
            END-DISPLAY.
        GOBACK.
+
+       PARSE-KB-RECORD.
+           UNSTRING KB-FILE-LINE DELIMITED BY '|'
+               INTO KB-ID KB-MANUFACTURER KB-SWITCH-TYPE
+                    KB-LAYOUT KB-KEYCAP-PROFILE
+                    KB-ACQUIRED-DATE KB-RATING
+           END-UNSTRING.
+
+       EMIT-KB-ROW.
+           MOVE SPACES TO WS-RATING-DISPLAY.
+           STRING KB-RATING DELIMITED BY SIZE
+                  '/5' DELIMITED BY SIZE
+               INTO WS-RATING-DISPLAY
+           END-STRING.
+           DISPLAY
+               DIV LINEAGE BECOMES 'kbrow' CLOSE-DIV
+                 DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                   FUNCTION TRIM(KB-MANUFACTURER)
+                 END-DIV
+                 DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                   FUNCTION TRIM(KB-SWITCH-TYPE)
+                 END-DIV
+                 DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                   FUNCTION TRIM(KB-LAYOUT)
+                 END-DIV
+                 DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                   FUNCTION TRIM(KB-KEYCAP-PROFILE)
+                 END-DIV
+                 DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                   FUNCTION TRIM(KB-ACQUIRED-DATE)
+                 END-DIV
+                 DIV LINEAGE BECOMES 'kbcell' CLOSE-DIV
+                   FUNCTION TRIM(WS-RATING-DISPLAY)
+                 END-DIV
+               END-DIV
+           END-DISPLAY.
+
+       EMIT-ALL-REVIEW-GROUPS.
+           DISPLAY
+               DIV LINEAGE BECOMES 'kbreviews' CLOSE-DIV
+                 H1 CLOSE-H1
+                   'reader reviews'
+                 END-H1
+           END-DISPLAY.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT KB-FILE.
+           PERFORM UNTIL KB-EOF
+               READ KB-FILE
+                   AT END
+                       SET KB-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-KB-RECORD
+                       PERFORM EMIT-ONE-REVIEW-GROUP
+               END-READ
+           END-PERFORM.
+           CLOSE KB-FILE.
+           DISPLAY
+               END-DIV
+           END-DISPLAY.
+
+       EMIT-ONE-REVIEW-GROUP.
+           DISPLAY
+               DIV LINEAGE BECOMES 'kbreviewgroup' CLOSE-DIV
+                 BOLD
+                   FUNCTION TRIM(KB-MANUFACTURER) ' '
+                   FUNCTION TRIM(KB-SWITCH-TYPE)
+                 END-BOLD
+           END-DISPLAY.
+           PERFORM EMIT-KB-REVIEWS.
+           PERFORM EMIT-REVIEW-FORM.
+           DISPLAY
+               END-DIV
+           END-DISPLAY.
+
+       EMIT-KB-REVIEWS.
+           MOVE 'N' TO WS-REVIEW-EOF.
+           OPEN INPUT REVIEW-FILE.
+           IF WS-REVIEW-STATUS = '00'
+               PERFORM UNTIL REVIEW-EOF
+                   READ REVIEW-FILE
+                       AT END
+                           SET REVIEW-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PARSE-AND-EMIT-REVIEW
+                   END-READ
+               END-PERFORM
+               CLOSE REVIEW-FILE
+           END-IF.
+
+       PARSE-AND-EMIT-REVIEW.
+           UNSTRING REVIEW-FILE-LINE DELIMITED BY '|'
+               INTO KBR-KB-ID KBR-NAME KBR-RATING KBR-BODY KBR-DATE
+           END-UNSTRING.
+           IF FUNCTION TRIM(KBR-KB-ID) = FUNCTION TRIM(KB-ID)
+               MOVE KBR-NAME TO WS-HTML-IN
+               PERFORM ESCAPE-HTML-STRING
+               MOVE WS-HTML-OUT TO WS-KBR-NAME-SAFE
+               MOVE KBR-BODY TO WS-HTML-IN
+               PERFORM ESCAPE-HTML-STRING
+               MOVE WS-HTML-OUT TO WS-KBR-BODY-SAFE
+               DISPLAY
+                   DIV LINEAGE BECOMES 'kbreviewentry' CLOSE-DIV
+                     BOLD
+                       FUNCTION TRIM(WS-KBR-NAME-SAFE)
+                     END-BOLD
+                     PARA CLOSE-PARA
+                       KBR-RATING '/5 - '
+                       FUNCTION TRIM(WS-KBR-BODY-SAFE)
+                     END-PARA
+                   END-DIV
+               END-DISPLAY
+           END-IF.
+
+       EMIT-REVIEW-FORM.
+           DISPLAY
+               DIV LINEAGE BECOMES 'kbreviewform' CLOSE-DIV
+                 FORM FORMMETHOD BECOMES '"POST"'
+                      ACTION BECOMES '"KBREVIEW.COB"' CLOSE-FORM
+                   FORMINPUT KIND BECOMES '"hidden"'
+                             NAM BECOMES '"kbid"'
+                             VAL BECOMES QUOTE
+                                 FUNCTION TRIM(KB-ID) QUOTE
+                   CLOSE-INPUT
+                   FORMINPUT KIND BECOMES '"text"'
+                             NAM BECOMES '"name"' CLOSE-INPUT
+                   FORMINPUT KIND BECOMES '"text"'
+                             NAM BECOMES '"rating"' CLOSE-INPUT
+                   FORMINPUT KIND BECOMES '"text"'
+                             NAM BECOMES '"body"' CLOSE-INPUT
+                   FORMINPUT KIND BECOMES '"submit"'
+                             VAL BECOMES '"review"' CLOSE-INPUT
+                 END-FORM
+               END-DIV
+           END-DISPLAY.
+
+           COPY 'HTMLESC.CPY'.
        END PROGRAM KB.
