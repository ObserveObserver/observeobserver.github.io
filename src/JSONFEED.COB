@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSONFEED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+       WORKING-STORAGE SECTION.
+       01  WS-CONTENT-TYPE     PIC X(40)
+               VALUE 'application/feed+json'.
+           COPY 'STORYREC.CPY'.
+           COPY 'JSONESCWS.CPY'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+           COPY 'SITECFG.CPY'.
+       01  WS-ISO-DATE         PIC X(10).
+       01  WS-FIRST-ITEM       PIC X       VALUE 'Y'.
+               88  IS-FIRST-ITEM                VALUE 'Y'.
+       PROCEDURE DIVISION.
+           CALL 'HTTPHDR' USING WS-CONTENT-TYPE.
+           DISPLAY
+               '{'
+           END-DISPLAY.
+           DISPLAY
+               '"version": "https://jsonfeed.org/version/1.1",'
+           END-DISPLAY.
+           DISPLAY
+               '"title": "*observe.observer",'
+           END-DISPLAY.
+           DISPLAY
+               '"home_page_url": "' FUNCTION TRIM(WS-BASE-URL) '",'
+           END-DISPLAY.
+           DISPLAY
+               '"feed_url": "' FUNCTION TRIM(WS-BASE-URL)
+               'jsonfeed.json",'
+           END-DISPLAY.
+           DISPLAY
+               '"items": ['
+           END-DISPLAY.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                           PERFORM EMIT-JSON-ITEM
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           DISPLAY
+               ']'
+           END-DISPLAY.
+           DISPLAY
+               '}'
+           END-DISPLAY.
+       GOBACK.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+
+       EMIT-JSON-ITEM.
+           IF NOT IS-FIRST-ITEM
+               DISPLAY ',' END-DISPLAY
+           END-IF.
+           MOVE 'N' TO WS-FIRST-ITEM.
+           STRING STORY-PUBDATE(1:4) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  STORY-PUBDATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  STORY-PUBDATE(7:2) DELIMITED BY SIZE
+               INTO WS-ISO-DATE
+           END-STRING.
+           DISPLAY
+               '{'
+           END-DISPLAY.
+           DISPLAY
+               '"id": "' FUNCTION TRIM(WS-BASE-URL)
+               FUNCTION TRIM(STORY-PROGRAM) '",'
+           END-DISPLAY.
+           DISPLAY
+               '"url": "' FUNCTION TRIM(WS-BASE-URL)
+               FUNCTION TRIM(STORY-PROGRAM) '",'
+           END-DISPLAY.
+           MOVE STORY-TITLE TO WS-JSON-IN.
+           PERFORM ESCAPE-JSON-STRING.
+           DISPLAY
+               '"title": "' FUNCTION TRIM(WS-JSON-OUT) '",'
+           END-DISPLAY.
+           MOVE STORY-EXCERPT TO WS-JSON-IN.
+           PERFORM ESCAPE-JSON-STRING.
+           DISPLAY
+               '"summary": "' FUNCTION TRIM(WS-JSON-OUT) '",'
+           END-DISPLAY.
+           DISPLAY
+               '"date_published": "' FUNCTION TRIM(WS-ISO-DATE)
+               'T00:00:00Z"'
+           END-DISPLAY.
+           DISPLAY
+               '}'
+           END-DISPLAY.
+
+           COPY 'JSONESC.CPY'.
+       END PROGRAM JSONFEED.
