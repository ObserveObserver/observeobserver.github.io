@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORYHIST.
+      *    BATCH AUDIT JOB - RUN AS PART OF scripts/build.sh SO EVERY
+      *    PUBLISH LEAVES A TRAIL. COMPARES data/STORY.DAT AGAINST
+      *    data/STORY-LASTSEEN.DAT, THE COPY IT SAVED THE LAST TIME IT
+      *    RAN, AND APPENDS ONE ROW TO data/STORY-HISTORY.DAT FOR
+      *    EVERY STORY-ID THAT IS NEW OR WHOSE LINE CHECKSUM CHANGED.
+      *    THE SNAPSHOT IS THEN OVERWRITTEN WITH TODAY'S STORY.DAT SO
+      *    THE NEXT RUN DIFFS AGAINST THIS ONE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OLD-FILE ASSIGN TO "data/STORY-LASTSEEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+           SELECT SNAPSHOT-FILE ASSIGN TO "data/STORY-LASTSEEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "data/STORY-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+           COPY 'STORYFD.CPY' REPLACING STORY-FILE BY OLD-FILE
+               STORY-FILE-LINE BY OLD-FILE-LINE.
+           COPY 'STORYFD.CPY' REPLACING STORY-FILE BY SNAPSHOT-FILE
+               STORY-FILE-LINE BY SNAPSHOT-FILE-LINE.
+           COPY 'STHISTFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'STORYREC.CPY'.
+           COPY 'STHISTREC.CPY'.
+       01  WS-OLD-STATUS       PIC X(2)    VALUE '00'.
+       01  WS-HIST-STATUS      PIC X(2)    VALUE '00'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+       01  WS-OLD-EOF          PIC X       VALUE 'N'.
+               88  OLD-EOF                     VALUE 'Y'.
+       01  WS-TIMESTAMP        PIC X(21).
+       01  WS-CHECKSUM-INPUT   PIC X(2000).
+       01  WS-CHECKSUM-LEN     PIC 9(4).
+       01  WS-CHECKSUM-IDX     PIC 9(4).
+       01  WS-CHECKSUM-CHAR    PIC X.
+       01  WS-CHECKSUM-ORD     PIC 9(3).
+       01  WS-CHECKSUM-RESULT  PIC 9(9).
+       01  WS-NEW-SUM          PIC 9(9).
+       01  WS-OLD-TABLE.
+               05  WS-OLD-ENTRY    OCCURS 200 TIMES.
+                   10  WS-OLD-ID   PIC X(8).
+                   10  WS-OLD-SUM  PIC 9(9).
+       01  WS-OLD-COUNT        PIC 9(4)    VALUE 0.
+       01  WS-TABLE-IDX        PIC 9(4).
+       01  WS-FOUND-OLD-SUM    PIC 9(9).
+       01  WS-MATCHED          PIC X       VALUE 'N'.
+               88  OLD-ID-MATCHED              VALUE 'Y'.
+       01  WS-NEW-COUNT        PIC 9(4)    VALUE 0.
+       01  WS-CHANGED-COUNT    PIC 9(4)    VALUE 0.
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           PERFORM LOAD-OLD-SNAPSHOT.
+           OPEN INPUT STORY-FILE.
+           OPEN EXTEND HISTORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       PERFORM CHECK-ONE-STORY
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           CLOSE HISTORY-FILE.
+           PERFORM WRITE-SNAPSHOT.
+           DISPLAY
+               'storyhist: ' WS-NEW-COUNT ' new, ' WS-CHANGED-COUNT
+               ' changed stor(y/ies) logged to data/STORY-HISTORY.DAT'.
+       GOBACK.
+
+       LOAD-OLD-SNAPSHOT.
+           MOVE 0 TO WS-OLD-COUNT.
+           OPEN INPUT OLD-FILE.
+           IF WS-OLD-STATUS = '00'
+               PERFORM UNTIL OLD-EOF OR WS-OLD-COUNT >= 200
+                   READ OLD-FILE
+                       AT END
+                           SET OLD-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-OLD-COUNT
+                           UNSTRING OLD-FILE-LINE DELIMITED BY '|'
+                               INTO WS-OLD-ID(WS-OLD-COUNT)
+                           END-UNSTRING
+                           MOVE OLD-FILE-LINE TO WS-CHECKSUM-INPUT
+                           PERFORM COMPUTE-CHECKSUM
+                           MOVE WS-CHECKSUM-RESULT
+                               TO WS-OLD-SUM(WS-OLD-COUNT)
+               END-READ
+               END-PERFORM
+               CLOSE OLD-FILE
+           END-IF.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+
+       CHECK-ONE-STORY.
+           MOVE STORY-FILE-LINE TO WS-CHECKSUM-INPUT.
+           PERFORM COMPUTE-CHECKSUM.
+           MOVE WS-CHECKSUM-RESULT TO WS-NEW-SUM.
+           PERFORM FIND-OLD-SUM.
+           IF NOT OLD-ID-MATCHED
+               MOVE 0 TO WS-FOUND-OLD-SUM
+               ADD 1 TO WS-NEW-COUNT
+               PERFORM LOG-HISTORY-ROW
+           ELSE
+               IF WS-FOUND-OLD-SUM NOT = WS-NEW-SUM
+                   ADD 1 TO WS-CHANGED-COUNT
+                   PERFORM LOG-HISTORY-ROW
+               END-IF
+           END-IF.
+
+       FIND-OLD-SUM.
+           MOVE 'N' TO WS-MATCHED.
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TABLE-IDX > WS-OLD-COUNT
+                       OR OLD-ID-MATCHED
+               IF WS-OLD-ID(WS-TABLE-IDX) = STORY-ID
+                   SET OLD-ID-MATCHED TO TRUE
+                   MOVE WS-OLD-SUM(WS-TABLE-IDX) TO WS-FOUND-OLD-SUM
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-CHECKSUM.
+           MOVE 0 TO WS-CHECKSUM-RESULT.
+           COMPUTE WS-CHECKSUM-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CHECKSUM-INPUT)).
+           PERFORM VARYING WS-CHECKSUM-IDX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-IDX > WS-CHECKSUM-LEN
+               MOVE WS-CHECKSUM-INPUT(WS-CHECKSUM-IDX:1)
+                   TO WS-CHECKSUM-CHAR
+               COMPUTE WS-CHECKSUM-ORD = FUNCTION ORD(WS-CHECKSUM-CHAR)
+               COMPUTE WS-CHECKSUM-RESULT =
+                   FUNCTION MOD(
+                       (WS-CHECKSUM-RESULT * 31) + WS-CHECKSUM-ORD,
+                       999999999)
+           END-PERFORM.
+
+       LOG-HISTORY-ROW.
+           MOVE WS-TIMESTAMP TO HISTORY-TIMESTAMP.
+           MOVE STORY-ID TO HISTORY-STORY-ID.
+           MOVE WS-FOUND-OLD-SUM TO HISTORY-OLD-SUM.
+           MOVE WS-NEW-SUM TO HISTORY-NEW-SUM.
+           MOVE SPACES TO HISTORY-FILE-LINE.
+           STRING FUNCTION TRIM(HISTORY-TIMESTAMP) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  FUNCTION TRIM(HISTORY-STORY-ID) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  HISTORY-OLD-SUM DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  HISTORY-NEW-SUM DELIMITED BY SIZE
+               INTO HISTORY-FILE-LINE
+           END-STRING.
+           WRITE HISTORY-FILE-LINE.
+
+       WRITE-SNAPSHOT.
+           OPEN INPUT STORY-FILE.
+           OPEN OUTPUT SNAPSHOT-FILE.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       MOVE STORY-FILE-LINE TO SNAPSHOT-FILE-LINE
+                       WRITE SNAPSHOT-FILE-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           CLOSE SNAPSHOT-FILE.
+       END PROGRAM STORYHIST.
