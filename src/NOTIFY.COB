@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTIFY.
+      *    BATCH JOB - COMPARES data/STORY.DAT AGAINST THE LAST
+      *    NOTIFIED PUBDATE IN data/NOTIFY-LAST.DAT AND, FOR EVERY
+      *    STORY PUBLISHED SINCE, MAILS EVERY ADDRESS IN
+      *    data/SUBSCRIBERS.DAT (THE FILE SUBSCRIBE.COB APPENDS TO).
+      *    THE CHECKPOINT IS THEN ADVANCED SO A ROUTINE RE-RUN DOES
+      *    NOT RE-MAIL STORIES ALREADY ANNOUNCED. THE FIRST EVER RUN
+      *    HAS NO CHECKPOINT TO COMPARE AGAINST, SO IT JUST RECORDS
+      *    THE NEWEST PUBDATE AS A BASELINE WITHOUT MAILING ANYONE -
+      *    OTHERWISE EVERY STORY EVER POSTED WOULD GO OUT AT ONCE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORY-FILE ASSIGN TO "data/STORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUBSCRIBER-FILE ASSIGN TO "data/SUBSCRIBERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUB-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/NOTIFY-LAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'STORYFD.CPY'.
+           COPY 'SUBFD.CPY'.
+           COPY 'NOTIFYFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'STORYREC.CPY'.
+           COPY 'SUBREC.CPY'.
+       01  WS-SUB-STATUS       PIC X(2)    VALUE '00'.
+       01  WS-CHECK-STATUS     PIC X(2)    VALUE '00'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  STORY-EOF                   VALUE 'Y'.
+       01  WS-SUB-EOF          PIC X       VALUE 'N'.
+               88  SUB-EOF                     VALUE 'Y'.
+       01  WS-CHECKPOINT       PIC X(8)    VALUE SPACES.
+       01  WS-MAX-PUBDATE      PIC X(8)    VALUE '00000000'.
+       01  WS-NEW-COUNT        PIC 9(4)    VALUE 0.
+       01  WS-SUB-COUNT        PIC 9(4)    VALUE 0.
+       01  WS-MAIL-COMMAND     PIC X(200).
+       PROCEDURE DIVISION.
+           PERFORM READ-CHECKPOINT.
+           PERFORM FIND-MAX-PUBDATE.
+           IF FUNCTION TRIM(WS-CHECKPOINT) = SPACES
+               PERFORM WRITE-CHECKPOINT
+               DISPLAY
+                   'notify: no prior checkpoint - baseline set to '
+                   FUNCTION TRIM(WS-MAX-PUBDATE) ', nothing mailed'
+           ELSE
+               PERFORM NOTIFY-NEW-STORIES
+               IF WS-NEW-COUNT > 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               DISPLAY
+                   'notify: ' WS-NEW-COUNT ' new stor(y/ies), '
+                   WS-SUB-COUNT ' subscriber notice(s) sent'
+           END-IF.
+       GOBACK.
+
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECK-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-CHECKPOINT
+                   NOT AT END
+                       MOVE CHECKPOINT-FILE-LINE TO WS-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PARSE-STORY-RECORD.
+           UNSTRING STORY-FILE-LINE DELIMITED BY '|'
+               INTO STORY-ID STORY-TITLE STORY-EXCERPT
+                    STORY-PUBDATE STORY-PROGRAM STORY-TAGS
+                    STORY-WARNING STORY-DRAFT
+           END-UNSTRING.
+
+       FIND-MAX-PUBDATE.
+           MOVE '00000000' TO WS-MAX-PUBDATE.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                               AND STORY-PUBDATE > WS-MAX-PUBDATE
+                           MOVE STORY-PUBDATE TO WS-MAX-PUBDATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+           MOVE 'N' TO WS-EOF.
+
+       NOTIFY-NEW-STORIES.
+           OPEN INPUT STORY-FILE.
+           PERFORM UNTIL STORY-EOF
+               READ STORY-FILE
+                   AT END
+                       SET STORY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-STORY-RECORD
+                       IF STORY-PROGRAM NOT = SPACES
+                               AND STORY-DRAFT NOT = 'Y'
+                               AND STORY-PUBDATE > WS-CHECKPOINT
+                           ADD 1 TO WS-NEW-COUNT
+                           PERFORM MAIL-SUBSCRIBERS-FOR-STORY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STORY-FILE.
+
+       MAIL-SUBSCRIBERS-FOR-STORY.
+           MOVE 'N' TO WS-SUB-EOF.
+           OPEN INPUT SUBSCRIBER-FILE.
+           IF WS-SUB-STATUS = '00'
+               PERFORM UNTIL SUB-EOF
+                   READ SUBSCRIBER-FILE
+                       AT END
+                           SET SUB-EOF TO TRUE
+                       NOT AT END
+                           UNSTRING SUBSCRIBER-FILE-LINE
+                               DELIMITED BY '|'
+                               INTO SUBSCRIBER-EMAIL SUBSCRIBER-DATE
+                           END-UNSTRING
+                           ADD 1 TO WS-SUB-COUNT
+                           PERFORM SEND-ONE-MAIL
+               END-READ
+               END-PERFORM
+               CLOSE SUBSCRIBER-FILE
+           END-IF.
+
+       SEND-ONE-MAIL.
+           MOVE SPACES TO WS-MAIL-COMMAND.
+           STRING 'mail -s "new story: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(STORY-TITLE) DELIMITED BY SIZE
+                  '" ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SUBSCRIBER-EMAIL) DELIMITED BY SIZE
+                  ' < /dev/null' DELIMITED BY SIZE
+               INTO WS-MAIL-COMMAND
+           END-STRING.
+           CALL 'SYSTEM' USING WS-MAIL-COMMAND.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-LINE FROM WS-MAX-PUBDATE.
+           CLOSE CHECKPOINT-FILE.
+       END PROGRAM NOTIFY.
