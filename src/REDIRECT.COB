@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDIRECT.
+      *    LEGACY-URL HANDLER - WHEN A CGI PROGRAM IS RENAMED OR
+      *    REWRITTEN, THE WEB SERVER KEEPS ITS OLD .COB FILENAME
+      *    POINTED HERE INSTEAD OF LETTING IT 404. data/LEGACY.DAT
+      *    MAPS THE RETIRED PROGRAM NAME (SCRIPT_NAME) TO THE CLEAN
+      *    PATH (SEE ROUTE.COB/data/ROUTES.DAT) THAT REPLACED IT, AND
+      *    WE 301 THERE - THE SAME STATUS/LOCATION SHAPE DARKMODE.COB
+      *    AND RANDOMJUMP.COB ALREADY USE FOR A 302. AN UNMAPPED NAME
+      *    FALLS THROUGH TO NOTFOUND.COB, SAME AS ROUTE.COB'S MISS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEGACY-FILE ASSIGN TO "data/LEGACY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEGACY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'LEGACYFD.CPY'.
+       WORKING-STORAGE SECTION.
+           COPY 'LEGACYREC.CPY'.
+           COPY 'SITECFG.CPY'.
+       01  WS-LEGACY-STATUS    PIC X(2)    VALUE '00'.
+       01  WS-EOF              PIC X       VALUE 'N'.
+               88  LEGACY-EOF                  VALUE 'Y'.
+       01  WS-FOUND            PIC X       VALUE 'N'.
+               88  LEGACY-FOUND                VALUE 'Y'.
+       01  WS-SCRIPT-NAME      PIC X(20).
+       PROCEDURE DIVISION.
+           ACCEPT WS-SCRIPT-NAME FROM ENVIRONMENT 'SCRIPT_NAME'.
+           PERFORM FIND-LEGACY-ROUTE.
+           IF LEGACY-FOUND
+               DISPLAY
+                   'STATUS: 301 MOVED PERMANENTLY'
+                   X'0A'
+                   'LOCATION: ' FUNCTION TRIM(WS-BASE-URL)
+                   FUNCTION TRIM(LEGACY-CLEAN-PATH)
+                   X'0A'
+                   X'0A'
+               END-DISPLAY
+           ELSE
+               CALL 'SYSTEM' USING 'cgi-bin/NOTFOUND.COB'
+           END-IF.
+       GOBACK.
+
+       FIND-LEGACY-ROUTE.
+           OPEN INPUT LEGACY-FILE.
+           IF WS-LEGACY-STATUS = '00'
+               PERFORM UNTIL LEGACY-EOF OR LEGACY-FOUND
+                   READ LEGACY-FILE
+                       AT END
+                           SET LEGACY-EOF TO TRUE
+                       NOT AT END
+                           UNSTRING LEGACY-FILE-LINE DELIMITED BY '|'
+                               INTO LEGACY-OLD-PROGRAM
+                                    LEGACY-CLEAN-PATH
+                           END-UNSTRING
+                           IF FUNCTION TRIM(LEGACY-OLD-PROGRAM) =
+                                   FUNCTION TRIM(WS-SCRIPT-NAME)
+                               SET LEGACY-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEGACY-FILE
+           END-IF.
+       END PROGRAM REDIRECT.
