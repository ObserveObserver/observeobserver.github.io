@@ -0,0 +1,5 @@
+      *    LINE-SEQUENTIAL STORY EDIT HISTORY - ONE ROW PER STORY.DAT
+      *    ENTRY STORYHIST.COB FINDS NEW OR CHANGED SINCE THE LAST
+      *    TIME IT RAN, FIELDS SEPARATED BY '|'
+       FD  HISTORY-FILE.
+       01  HISTORY-FILE-LINE       PIC X(80).
